@@ -0,0 +1,216 @@
+000100 IDENTIFICATION DIVISION.                                         SQINQR.2
+000200 PROGRAM-ID.                                                      SQINQR.2
+000300     SQINQR.                                                      SQINQR.2
+000400***************************************************************** SQINQR.2
+000500*                                                               * SQINQR.2
+000600*    THIS PROGRAM IS A BATCH INQUIRY/BROWSE DRIVER OVER THE    *  SQINQR.2
+000700*    RAW-DATA HISTORY FILE PRODUCED BY THE CCVS-STYLE          *  SQINQR.2
+000800*    VALIDATION ROUTINES (SEE SQ218A).  A SINGLE SELECTION     *  SQINQR.2
+000900*    CARD SUPPLIES AN OPTIONAL PROGRAM-ID FILTER AND A         *  SQINQR.2
+001000*    RUN-DATE RANGE; RAW-DATA IS POSITIONED BY ITS RUN-DATE    *  SQINQR.2
+001100*    ALTERNATE KEY SO ONLY THE RUNS IN RANGE ARE READ.         *  SQINQR.2
+001200*                                                               * SQINQR.2
+001300*    SPACES IN SEL-PGM-ID MEAN "ANY PROGRAM".  SEL-DATE-FROM   *  SQINQR.2
+001400*    OF ZEROS MEANS "NO LOWER BOUND"; SEL-DATE-TO OF ALL 9'S   *  SQINQR.2
+001500*    MEANS "NO UPPER BOUND" - THE SAME ALL-9'S CONVENTION      *  SQINQR.2
+001600*    RAW-DATA'S OWN RUNNING-COUNT CONTROL RECORD ALREADY       *  SQINQR.2
+001700*    USES, SO THAT CONTROL RECORD IS ALWAYS EXCLUDED FROM      *  SQINQR.2
+001800*    THE LISTING RATHER THAN TREATED AS A REAL RUN.            *  SQINQR.2
+001900*                                                               * SQINQR.2
+002000***************************************************************** SQINQR.2
+002010*                                                               * SQINQR.2
+002020*      X-CARDS USED BY THIS PROGRAM ARE :-                      * SQINQR.2
+002030*                                                               * SQINQR.2
+002040*            X-59   SELECTION CARD READER FILE                  * SQINQR.2
+002050*            X-62   RAW-DATA HISTORY FILE (INDEXED)             * SQINQR.2
+002060*            X-55   SYSTEM PRINTER                              * SQINQR.2
+002070*            X-82   SOURCE-COMPUTER                             * SQINQR.2
+002080*            X-83   OBJECT-COMPUTER                             * SQINQR.2
+002090*            X-84   LABEL RECORDS OPTION                        * SQINQR.2
+002095*                                                               * SQINQR.2
+002099***************************************************************** SQINQR.2
+002100 ENVIRONMENT DIVISION.                                            SQINQR.2
+002200 CONFIGURATION SECTION.                                           SQINQR.2
+002300 SOURCE-COMPUTER.                                                 SQINQR.2
+002400     XXXXX082.                                                    SQINQR.2
+002500 OBJECT-COMPUTER.                                                 SQINQR.2
+002600     XXXXX083.                                                    SQINQR.2
+002700 INPUT-OUTPUT SECTION.                                            SQINQR.2
+002800 FILE-CONTROL.                                                    SQINQR.2
+002900     SELECT SEL-CARD ASSIGN TO                                    SQINQR.2
+003000     XXXXX059.                                                    SQINQR.2
+003100     SELECT RAW-DATA   ASSIGN TO                                  SQINQR.2
+003200     XXXXX062                                                     SQINQR.2
+003300            ORGANIZATION IS INDEXED                               SQINQR.2
+003400            ACCESS MODE IS SEQUENTIAL                             SQINQR.2
+003500            RECORD KEY IS RAW-DATA-KEY                            SQINQR.2
+003600            ALTERNATE RECORD KEY IS RAW-DATA-RUN-DATE             SQINQR.2
+003700            WITH DUPLICATES.                                      SQINQR.2
+003800     SELECT PRINT-FILE ASSIGN TO                                  SQINQR.2
+003900     XXXXX055.                                                    SQINQR.2
+004000 DATA DIVISION.                                                   SQINQR.2
+004100 FILE SECTION.                                                    SQINQR.2
+004200 FD  SEL-CARD                                                     SQINQR.2
+004300     LABEL RECORDS                                                SQINQR.2
+004400     XXXXX084                                                     SQINQR.2
+004500     DATA RECORD IS SEL-CARD-REC                                  SQINQR.2
+004600               .                                                  SQINQR.2
+004700 01  SEL-CARD-REC.                                                SQINQR.2
+004800     05  SEL-PGM-ID          PIC X(6).                            SQINQR.2
+004900     05  SEL-DATE-FROM       PIC 9(6).                            SQINQR.2
+005000     05  SEL-DATE-TO         PIC 9(6).                            SQINQR.2
+005100 FD  RAW-DATA.                                                    SQINQR.2
+005200 01  RAW-DATA-SATZ.                                               SQINQR.2
+005300     05  RAW-DATA-KEY.                                            SQINQR.2
+005400         10  RAW-DATA-PGM-ID     PIC X(6).                        SQINQR.2
+005500         10  RAW-DATA-RUN-DATE   PIC 9(6).                        SQINQR.2
+005600         10  RAW-DATA-RUN-TIME   PIC 9(8).                        SQINQR.2
+005700     05  C-NO-OF-TESTS       PIC 99.                              SQINQR.2
+005800     05  C-OK                PIC 999.                             SQINQR.2
+005900     05  C-ALL               PIC 999.                             SQINQR.2
+006000     05  C-FAIL              PIC 999.                             SQINQR.2
+006100     05  C-DELETED           PIC 999.                             SQINQR.2
+006200     05  C-INSPECT           PIC 999.                             SQINQR.2
+006300     05  C-NOTE              PIC X(13).                           SQINQR.2
+006400     05  C-INDENT            PIC X.                               SQINQR.2
+006500     05  C-ABORT             PIC X(8).                            SQINQR.2
+006600 FD  PRINT-FILE                                                   SQINQR.2
+006700     LABEL RECORDS                                                SQINQR.2
+006800     XXXXX084                                                     SQINQR.2
+006900     DATA RECORD IS PRINT-REC DUMMY-RECORD                        SQINQR.2
+007000               .                                                  SQINQR.2
+007100 01  PRINT-REC PICTURE X(120).                                    SQINQR.2
+007200 01  DUMMY-RECORD PICTURE X(120).                                 SQINQR.2
+007300 WORKING-STORAGE SECTION.                                         SQINQR.2
+007400 01  WS-EOF-SW              PIC X VALUE "N".                      SQINQR.2
+007500     88  WS-EOF                   VALUE "Y".                      SQINQR.2
+007600 01  WS-CONTROL-REC-SW      PIC X VALUE "N".                      SQINQR.2
+007700     88  WS-CONTROL-REC           VALUE "Y".                      SQINQR.2
+007800 01  WS-MATCH-SW            PIC X VALUE "N".                      SQINQR.2
+007900     88  WS-MATCH                 VALUE "Y".                      SQINQR.2
+008000 01  WS-LINES-LISTED        PIC 9(5) COMP VALUE ZERO.             SQINQR.2
+008100 01  HEAD-LINE-1.                                                 SQINQR.2
+008200     05  FILLER              PIC X(30) VALUE                      SQINQR.2
+008300         "RAW-DATA INQUIRY/BROWSE LIST".                          SQINQR.2
+008400     05  FILLER              PIC X(20) VALUE SPACE.               SQINQR.2
+008500 01  HEAD-LINE-2.                                                 SQINQR.2
+008600     05  FILLER              PIC X(11) VALUE "SELECTED = ".       SQINQR.2
+008700     05  HL-SEL-PGM-ID       PIC X(6).                            SQINQR.2
+008800     05  FILLER              PIC X(3)  VALUE SPACE.               SQINQR.2
+008900     05  FILLER              PIC X(6)  VALUE "FROM =".            SQINQR.2
+009000     05  HL-SEL-DATE-FROM    PIC 9(6).                            SQINQR.2
+009100     05  FILLER              PIC X(3)  VALUE SPACE.               SQINQR.2
+009200     05  FILLER              PIC X(4)  VALUE "TO =".              SQINQR.2
+009300     05  HL-SEL-DATE-TO      PIC 9(6).                            SQINQR.2
+009400 01  HEAD-LINE-3.                                                 SQINQR.2
+009500     05  FILLER              PIC X(8)  VALUE "PGM-ID".            SQINQR.2
+009600     05  FILLER              PIC X(4)  VALUE SPACE.               SQINQR.2
+009700     05  FILLER              PIC X(8)  VALUE "RUN-DATE".          SQINQR.2
+009800     05  FILLER              PIC X(4)  VALUE SPACE.               SQINQR.2
+009900     05  FILLER              PIC X(8)  VALUE "RUN-TIME".          SQINQR.2
+010000     05  FILLER              PIC X(4)  VALUE SPACE.               SQINQR.2
+010100     05  FILLER              PIC X(4)  VALUE "OK".                SQINQR.2
+010200     05  FILLER              PIC X(4)  VALUE SPACE.               SQINQR.2
+010300     05  FILLER              PIC X(4)  VALUE "ALL".               SQINQR.2
+010400     05  FILLER              PIC X(4)  VALUE SPACE.               SQINQR.2
+010500     05  FILLER              PIC X(4)  VALUE "FAIL".              SQINQR.2
+010600     05  FILLER              PIC X(4)  VALUE SPACE.               SQINQR.2
+010700     05  FILLER              PIC X(4)  VALUE "DEL".               SQINQR.2
+010800     05  FILLER              PIC X(4)  VALUE SPACE.               SQINQR.2
+010900     05  FILLER              PIC X(5)  VALUE "INSPT".             SQINQR.2
+011000 01  DETAIL-LINE.                                                 SQINQR.2
+011100     05  DL-PGM-ID           PIC X(6).                            SQINQR.2
+011200     05  FILLER              PIC X(6)  VALUE SPACE.               SQINQR.2
+011300     05  DL-RUN-DATE         PIC 9(6).                            SQINQR.2
+011400     05  FILLER              PIC X(6)  VALUE SPACE.               SQINQR.2
+011500     05  DL-RUN-TIME         PIC 9(8).                            SQINQR.2
+011600     05  FILLER              PIC X(4)  VALUE SPACE.               SQINQR.2
+011700     05  DL-OK               PIC ZZ9.                             SQINQR.2
+011800     05  FILLER              PIC X(5)  VALUE SPACE.               SQINQR.2
+011900     05  DL-ALL              PIC ZZ9.                             SQINQR.2
+012000     05  FILLER              PIC X(5)  VALUE SPACE.               SQINQR.2
+012100     05  DL-FAIL             PIC ZZ9.                             SQINQR.2
+012200     05  FILLER              PIC X(5)  VALUE SPACE.               SQINQR.2
+012300     05  DL-DELETED          PIC ZZ9.                             SQINQR.2
+012400     05  FILLER              PIC X(5)  VALUE SPACE.               SQINQR.2
+012500     05  DL-INSPECT          PIC ZZ9.                             SQINQR.2
+012600 01  NONE-FOUND-LINE.                                             SQINQR.2
+012700     05  FILLER              PIC X(28) VALUE                      SQINQR.2
+012800         "NO MATCHING RUNS ON FILE.".                             SQINQR.2
+012900 PROCEDURE DIVISION.                                              SQINQR.2
+013000 MAINLINE.                                                        SQINQR.2
+013100     PERFORM OPEN-FILES.                                          SQINQR.2
+013200     PERFORM PROCESS-RAW-DATA                                     SQINQR.2
+013300         UNTIL WS-EOF.                                            SQINQR.2
+013400     PERFORM CLOSE-FILES.                                         SQINQR.2
+013500     STOP RUN.                                                    SQINQR.2
+013600 OPEN-FILES.                                                      SQINQR.2
+013700     OPEN INPUT SEL-CARD.                                         SQINQR.2
+013800     READ SEL-CARD                                                SQINQR.2
+013900         AT END                                                   SQINQR.2
+014000             MOVE SPACE  TO SEL-PGM-ID                            SQINQR.2
+014100             MOVE ZERO   TO SEL-DATE-FROM                         SQINQR.2
+014200             MOVE 999999 TO SEL-DATE-TO                           SQINQR.2
+014300     END-READ.                                                    SQINQR.2
+014400     CLOSE SEL-CARD.                                              SQINQR.2
+014500     OPEN INPUT RAW-DATA.                                         SQINQR.2
+014600     OPEN OUTPUT PRINT-FILE.                                      SQINQR.2
+014700     MOVE SEL-PGM-ID    TO HL-SEL-PGM-ID.                         SQINQR.2
+014800     MOVE SEL-DATE-FROM TO HL-SEL-DATE-FROM.                      SQINQR.2
+014900     MOVE SEL-DATE-TO   TO HL-SEL-DATE-TO.                        SQINQR.2
+015000     WRITE PRINT-REC FROM HEAD-LINE-1 AFTER ADVANCING PAGE.       SQINQR.2
+015100     WRITE PRINT-REC FROM HEAD-LINE-2 AFTER ADVANCING 2 LINES.    SQINQR.2
+015200     WRITE PRINT-REC FROM HEAD-LINE-3 AFTER ADVANCING 2 LINES.    SQINQR.2
+015300     MOVE SEL-DATE-FROM TO RAW-DATA-RUN-DATE.                     SQINQR.2
+015400     START RAW-DATA KEY IS NOT LESS THAN RAW-DATA-RUN-DATE        SQINQR.2
+015500         INVALID KEY                                              SQINQR.2
+015600             MOVE "Y" TO WS-EOF-SW                                SQINQR.2
+015700     END-START.                                                   SQINQR.2
+015800     IF NOT WS-EOF                                                SQINQR.2
+015900         PERFORM READ-NEXT-RAW-DATA                               SQINQR.2
+016000     END-IF.                                                      SQINQR.2
+016300 READ-NEXT-RAW-DATA.                                              SQINQR.2
+016400     READ RAW-DATA NEXT RECORD                                    SQINQR.2
+016500         AT END                                                   SQINQR.2
+016600             MOVE "Y" TO WS-EOF-SW                                SQINQR.2
+016700     END-READ.                                                    SQINQR.2
+016800     IF NOT WS-EOF                                                SQINQR.2
+016900        AND RAW-DATA-RUN-DATE > SEL-DATE-TO                       SQINQR.2
+017000             MOVE "Y" TO WS-EOF-SW                                SQINQR.2
+017100     END-IF.                                                      SQINQR.2
+017400 PROCESS-RAW-DATA.                                                SQINQR.2
+017500     PERFORM CHECK-SELECTION.                                     SQINQR.2
+017600     IF WS-MATCH                                                  SQINQR.2
+017700         PERFORM BUILD-DETAIL-LINE                                SQINQR.2
+017800         ADD 1 TO WS-LINES-LISTED                                 SQINQR.2
+017900     END-IF.                                                      SQINQR.2
+018000     PERFORM READ-NEXT-RAW-DATA.                                  SQINQR.2
+018300 CHECK-SELECTION.                                                 SQINQR.2
+018400     MOVE "N" TO WS-CONTROL-REC-SW.                               SQINQR.2
+018500     MOVE "N" TO WS-MATCH-SW.                                     SQINQR.2
+018600     IF RAW-DATA-RUN-DATE EQUAL TO 999999                         SQINQR.2
+018700        AND RAW-DATA-RUN-TIME EQUAL TO 99999999                   SQINQR.2
+018800         MOVE "Y" TO WS-CONTROL-REC-SW                            SQINQR.2
+018900     END-IF.                                                      SQINQR.2
+019000     IF NOT WS-CONTROL-REC                                        SQINQR.2
+019100        AND (SEL-PGM-ID EQUAL TO SPACE                            SQINQR.2
+019200             OR SEL-PGM-ID EQUAL TO RAW-DATA-PGM-ID)              SQINQR.2
+019300         MOVE "Y" TO WS-MATCH-SW                                  SQINQR.2
+019400     END-IF.                                                      SQINQR.2
+019700 BUILD-DETAIL-LINE.                                               SQINQR.2
+019800     MOVE RAW-DATA-PGM-ID   TO DL-PGM-ID.                         SQINQR.2
+019900     MOVE RAW-DATA-RUN-DATE TO DL-RUN-DATE.                       SQINQR.2
+020000     MOVE RAW-DATA-RUN-TIME TO DL-RUN-TIME.                       SQINQR.2
+020100     MOVE C-OK              TO DL-OK.                             SQINQR.2
+020200     MOVE C-ALL             TO DL-ALL.                            SQINQR.2
+020300     MOVE C-FAIL            TO DL-FAIL.                           SQINQR.2
+020400     MOVE C-DELETED         TO DL-DELETED.                        SQINQR.2
+020500     MOVE C-INSPECT         TO DL-INSPECT.                        SQINQR.2
+020600     WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 1 LINE.     SQINQR.2
+020900 CLOSE-FILES.                                                     SQINQR.2
+021000     IF WS-LINES-LISTED EQUAL TO ZERO                             SQINQR.2
+021100         WRITE PRINT-REC FROM NONE-FOUND-LINE                     SQINQR.2
+021200             AFTER ADVANCING 2 LINES                              SQINQR.2
+021300     END-IF.                                                      SQINQR.2
+021400     CLOSE RAW-DATA.                                              SQINQR.2
+021500     CLOSE PRINT-FILE.                                            SQINQR.2
