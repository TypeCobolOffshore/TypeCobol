@@ -0,0 +1,195 @@
+000100 IDENTIFICATION DIVISION.                                         SQSCOR.2
+000200 PROGRAM-ID.                                                      SQSCOR.2
+000300     SQSCOR.                                                      SQSCOR.2
+000400***************************************************************** SQSCOR.2
+000500*                                                               * SQSCOR.2
+000600*    THIS PROGRAM IS A BATCH SCOREBOARD DRIVER OVER THE         * SQSCOR.2
+000700*    RAW-DATA HISTORY FILE PRODUCED BY THE CCVS-STYLE           * SQSCOR.2
+000800*    VALIDATION ROUTINES (SEE SQ218A).  IT OPENS RAW-DATA       * SQSCOR.2
+000900*    FOR INPUT, READS EVERY RECORD IN KEY SEQUENCE, LISTS       * SQSCOR.2
+001000*    EACH RUN'S RESULTS, AND ACCUMULATES A GRAND TOTAL LINE     * SQSCOR.2
+001100*    ACROSS ALL RUNS OF ALL PROGRAMS ON FILE.                   * SQSCOR.2
+001200*                                                               * SQSCOR.2
+001300*    THE ALL-NINES CONTROL RECORD WRITTEN BY EACH PROGRAM'S     * SQSCOR.2
+001400*    OPEN-FILES PARAGRAPH IS A RUNNING-COUNT RECORD, NOT A      * SQSCOR.2
+001500*    HISTORICAL RUN, AND IS SKIPPED WHEN THE DETAIL LINES       * SQSCOR.2
+001600*    AND GRAND TOTALS ARE BUILT.                                * SQSCOR.2
+001700*                                                               * SQSCOR.2
+001800***************************************************************** SQSCOR.2
+001810*                                                               * SQSCOR.2
+001820*      X-CARDS USED BY THIS PROGRAM ARE :-                      * SQSCOR.2
+001830*                                                               * SQSCOR.2
+001840*            X-62   RAW-DATA HISTORY FILE (INDEXED)             * SQSCOR.2
+001850*            X-58   SYSTEM PRINTER                              * SQSCOR.2
+001860*            X-82   SOURCE-COMPUTER                             * SQSCOR.2
+001870*            X-83   OBJECT-COMPUTER                             * SQSCOR.2
+001880*            X-84   LABEL RECORDS OPTION                        * SQSCOR.2
+001890*                                                               * SQSCOR.2
+001895***************************************************************** SQSCOR.2
+001900 ENVIRONMENT DIVISION.                                            SQSCOR.2
+002000 CONFIGURATION SECTION.                                           SQSCOR.2
+002100 SOURCE-COMPUTER.                                                 SQSCOR.2
+002200     XXXXX082.                                                    SQSCOR.2
+002300 OBJECT-COMPUTER.                                                 SQSCOR.2
+002400     XXXXX083.                                                    SQSCOR.2
+002500 INPUT-OUTPUT SECTION.                                            SQSCOR.2
+002600 FILE-CONTROL.                                                    SQSCOR.2
+002700     SELECT RAW-DATA   ASSIGN TO                                  SQSCOR.2
+002800     XXXXX062                                                     SQSCOR.2
+002900            ORGANIZATION IS INDEXED                               SQSCOR.2
+003000            ACCESS MODE IS SEQUENTIAL                             SQSCOR.2
+003100            RECORD KEY IS RAW-DATA-KEY.                           SQSCOR.2
+003200     SELECT PRINT-FILE ASSIGN TO                                  SQSCOR.2
+003300     XXXXX058.                                                    SQSCOR.2
+003400 DATA DIVISION.                                                   SQSCOR.2
+003500 FILE SECTION.                                                    SQSCOR.2
+003600 FD  RAW-DATA.                                                    SQSCOR.2
+003700 01  RAW-DATA-SATZ.                                               SQSCOR.2
+003800     05  RAW-DATA-KEY.                                            SQSCOR.2
+003900         10  RAW-DATA-PGM-ID     PIC X(6).                        SQSCOR.2
+004000         10  RAW-DATA-RUN-DATE   PIC 9(6).                        SQSCOR.2
+004100         10  RAW-DATA-RUN-TIME   PIC 9(8).                        SQSCOR.2
+004200     05  C-NO-OF-TESTS       PIC 99.                              SQSCOR.2
+004300     05  C-OK                PIC 999.                             SQSCOR.2
+004400     05  C-ALL               PIC 999.                             SQSCOR.2
+004500     05  C-FAIL              PIC 999.                             SQSCOR.2
+004600     05  C-DELETED           PIC 999.                             SQSCOR.2
+004700     05  C-INSPECT           PIC 999.                             SQSCOR.2
+004800     05  C-NOTE              PIC X(13).                           SQSCOR.2
+004900     05  C-INDENT            PIC X.                               SQSCOR.2
+005000     05  C-ABORT             PIC X(8).                            SQSCOR.2
+005100 FD  PRINT-FILE                                                   SQSCOR.2
+005200     LABEL RECORDS                                                SQSCOR.2
+005300     XXXXX084                                                     SQSCOR.2
+005400     DATA RECORD IS PRINT-REC DUMMY-RECORD                        SQSCOR.2
+005500               .                                                  SQSCOR.2
+005600 01  PRINT-REC PICTURE X(120).                                    SQSCOR.2
+005700 01  DUMMY-RECORD PICTURE X(120).                                 SQSCOR.2
+005800 WORKING-STORAGE SECTION.                                         SQSCOR.2
+005900 01  WS-EOF-SW              PIC X VALUE "N".                      SQSCOR.2
+006000     88  WS-EOF                   VALUE "Y".                      SQSCOR.2
+006100 01  WS-CONTROL-REC-SW      PIC X VALUE "N".                      SQSCOR.2
+006200     88  WS-CONTROL-REC           VALUE "Y".                      SQSCOR.2
+006300 01  WS-GRAND-RUNS          PIC 9(5) COMP VALUE ZERO.             SQSCOR.2
+006400 01  WS-GRAND-TESTS         PIC 9(7) COMP VALUE ZERO.             SQSCOR.2
+006500 01  WS-GRAND-OK            PIC 9(7) COMP VALUE ZERO.             SQSCOR.2
+006600 01  WS-GRAND-ALL           PIC 9(7) COMP VALUE ZERO.             SQSCOR.2
+006700 01  WS-GRAND-FAIL          PIC 9(7) COMP VALUE ZERO.             SQSCOR.2
+006800 01  WS-GRAND-DELETED       PIC 9(7) COMP VALUE ZERO.             SQSCOR.2
+006900 01  WS-GRAND-INSPECT       PIC 9(7) COMP VALUE ZERO.             SQSCOR.2
+007000 01  HEAD-LINE-1.                                                 SQSCOR.2
+007100     05  FILLER              PIC X(30) VALUE                      SQSCOR.2
+007200         "RAW-DATA BATCH SCOREBOARD".                             SQSCOR.2
+007300     05  FILLER              PIC X(20) VALUE SPACE.               SQSCOR.2
+007400 01  HEAD-LINE-2.                                                 SQSCOR.2
+007500     05  FILLER              PIC X(8)  VALUE "PGM-ID".            SQSCOR.2
+007600     05  FILLER              PIC X(4)  VALUE SPACE.               SQSCOR.2
+007700     05  FILLER              PIC X(8)  VALUE "RUN-DATE".          SQSCOR.2
+007800     05  FILLER              PIC X(4)  VALUE SPACE.               SQSCOR.2
+007900     05  FILLER              PIC X(8)  VALUE "RUN-TIME".          SQSCOR.2
+008000     05  FILLER              PIC X(4)  VALUE SPACE.               SQSCOR.2
+008100     05  FILLER              PIC X(4)  VALUE "TEST".              SQSCOR.2
+008200     05  FILLER              PIC X(4)  VALUE SPACE.               SQSCOR.2
+008300     05  FILLER              PIC X(4)  VALUE "OK".                SQSCOR.2
+008400     05  FILLER              PIC X(4)  VALUE SPACE.               SQSCOR.2
+008500     05  FILLER              PIC X(4)  VALUE "ALL".               SQSCOR.2
+008600     05  FILLER              PIC X(4)  VALUE SPACE.               SQSCOR.2
+008700     05  FILLER              PIC X(4)  VALUE "FAIL".              SQSCOR.2
+008800     05  FILLER              PIC X(4)  VALUE SPACE.               SQSCOR.2
+008900     05  FILLER              PIC X(4)  VALUE "DEL".               SQSCOR.2
+009000     05  FILLER              PIC X(4)  VALUE SPACE.               SQSCOR.2
+009100     05  FILLER              PIC X(5)  VALUE "INSPT".             SQSCOR.2
+009200 01  DETAIL-LINE.                                                 SQSCOR.2
+009300     05  DL-PGM-ID           PIC X(6).                            SQSCOR.2
+009400     05  FILLER              PIC X(6)  VALUE SPACE.               SQSCOR.2
+009500     05  DL-RUN-DATE         PIC 9(6).                            SQSCOR.2
+009600     05  FILLER              PIC X(6)  VALUE SPACE.               SQSCOR.2
+009700     05  DL-RUN-TIME         PIC 9(8).                            SQSCOR.2
+009800     05  FILLER              PIC X(4)  VALUE SPACE.               SQSCOR.2
+009900     05  DL-NO-TESTS         PIC ZZ9.                             SQSCOR.2
+010000     05  FILLER              PIC X(5)  VALUE SPACE.               SQSCOR.2
+010100     05  DL-OK               PIC ZZ9.                             SQSCOR.2
+010200     05  FILLER              PIC X(5)  VALUE SPACE.               SQSCOR.2
+010300     05  DL-ALL              PIC ZZ9.                             SQSCOR.2
+010400     05  FILLER              PIC X(5)  VALUE SPACE.               SQSCOR.2
+010500     05  DL-FAIL             PIC ZZ9.                             SQSCOR.2
+010600     05  FILLER              PIC X(5)  VALUE SPACE.               SQSCOR.2
+010700     05  DL-DELETED          PIC ZZ9.                             SQSCOR.2
+010800     05  FILLER              PIC X(5)  VALUE SPACE.               SQSCOR.2
+010900     05  DL-INSPECT          PIC ZZ9.                             SQSCOR.2
+011000 01  TOTAL-LINE.                                                  SQSCOR.2
+011100     05  FILLER              PIC X(12) VALUE "GRAND TOTALS".      SQSCOR.2
+011200     05  FILLER              PIC X(9)  VALUE SPACE.               SQSCOR.2
+011300     05  TL-RUNS-LIT         PIC X(6)  VALUE "RUNS =".            SQSCOR.2
+011400     05  TL-RUNS             PIC ZZZZ9.                           SQSCOR.2
+011500     05  FILLER              PIC X(3)  VALUE SPACE.               SQSCOR.2
+011600     05  TL-NO-TESTS         PIC ZZZZ9.                           SQSCOR.2
+011700     05  FILLER              PIC X(2)  VALUE SPACE.               SQSCOR.2
+011800     05  TL-OK               PIC ZZZZ9.                           SQSCOR.2
+011900     05  FILLER              PIC X(2)  VALUE SPACE.               SQSCOR.2
+012000     05  TL-ALL              PIC ZZZZ9.                           SQSCOR.2
+012100     05  FILLER              PIC X(2)  VALUE SPACE.               SQSCOR.2
+012200     05  TL-FAIL             PIC ZZZZ9.                           SQSCOR.2
+012300     05  FILLER              PIC X(2)  VALUE SPACE.               SQSCOR.2
+012400     05  TL-DELETED          PIC ZZZZ9.                           SQSCOR.2
+012500     05  FILLER              PIC X(2)  VALUE SPACE.               SQSCOR.2
+012600     05  TL-INSPECT          PIC ZZZZ9.                           SQSCOR.2
+012700 PROCEDURE DIVISION.                                              SQSCOR.2
+012800 MAINLINE.                                                        SQSCOR.2
+012900     PERFORM OPEN-FILES.                                          SQSCOR.2
+013000     PERFORM PROCESS-RAW-DATA                                     SQSCOR.2
+013100         UNTIL WS-EOF.                                            SQSCOR.2
+013200     PERFORM CLOSE-FILES.                                         SQSCOR.2
+013300     STOP RUN.                                                    SQSCOR.2
+013400 OPEN-FILES.                                                      SQSCOR.2
+013500     OPEN INPUT RAW-DATA.                                         SQSCOR.2
+013600     OPEN OUTPUT PRINT-FILE.                                      SQSCOR.2
+013700     WRITE PRINT-REC FROM HEAD-LINE-1 AFTER ADVANCING PAGE.       SQSCOR.2
+013800     WRITE PRINT-REC FROM HEAD-LINE-2 AFTER ADVANCING 2 LINES.    SQSCOR.2
+013900     READ RAW-DATA NEXT RECORD                                    SQSCOR.2
+014000         AT END                                                   SQSCOR.2
+014100             MOVE "Y" TO WS-EOF-SW                                SQSCOR.2
+014200     END-READ.                                                    SQSCOR.2
+014500 PROCESS-RAW-DATA.                                                SQSCOR.2
+014600     MOVE "N" TO WS-CONTROL-REC-SW.                               SQSCOR.2
+014700     IF RAW-DATA-RUN-DATE EQUAL TO 999999                         SQSCOR.2
+014800        AND RAW-DATA-RUN-TIME EQUAL TO 99999999                   SQSCOR.2
+014900         MOVE "Y" TO WS-CONTROL-REC-SW                            SQSCOR.2
+015000     ELSE                                                         SQSCOR.2
+015100         PERFORM BUILD-DETAIL-LINE                                SQSCOR.2
+015200         PERFORM ACCUMULATE-TOTALS                                SQSCOR.2
+015300     END-IF.                                                      SQSCOR.2
+015400     READ RAW-DATA NEXT RECORD                                    SQSCOR.2
+015500         AT END                                                   SQSCOR.2
+015600             MOVE "Y" TO WS-EOF-SW                                SQSCOR.2
+015700     END-READ.                                                    SQSCOR.2
+016000 BUILD-DETAIL-LINE.                                               SQSCOR.2
+016100     MOVE RAW-DATA-PGM-ID   TO DL-PGM-ID.                         SQSCOR.2
+016200     MOVE RAW-DATA-RUN-DATE TO DL-RUN-DATE.                       SQSCOR.2
+016300     MOVE RAW-DATA-RUN-TIME TO DL-RUN-TIME.                       SQSCOR.2
+016400     MOVE C-NO-OF-TESTS     TO DL-NO-TESTS.                       SQSCOR.2
+016500     MOVE C-OK              TO DL-OK.                             SQSCOR.2
+016600     MOVE C-ALL             TO DL-ALL.                            SQSCOR.2
+016700     MOVE C-FAIL            TO DL-FAIL.                           SQSCOR.2
+016800     MOVE C-DELETED         TO DL-DELETED.                        SQSCOR.2
+016900     MOVE C-INSPECT         TO DL-INSPECT.                        SQSCOR.2
+017000     WRITE PRINT-REC FROM DETAIL-LINE AFTER ADVANCING 1 LINE.     SQSCOR.2
+017300 ACCUMULATE-TOTALS.                                               SQSCOR.2
+017400     ADD 1             TO WS-GRAND-RUNS.                          SQSCOR.2
+017500     ADD C-NO-OF-TESTS TO WS-GRAND-TESTS.                         SQSCOR.2
+017600     ADD C-OK          TO WS-GRAND-OK.                            SQSCOR.2
+017700     ADD C-ALL         TO WS-GRAND-ALL.                           SQSCOR.2
+017800     ADD C-FAIL        TO WS-GRAND-FAIL.                          SQSCOR.2
+017900     ADD C-DELETED     TO WS-GRAND-DELETED.                       SQSCOR.2
+018000     ADD C-INSPECT     TO WS-GRAND-INSPECT.                       SQSCOR.2
+018300 CLOSE-FILES.                                                     SQSCOR.2
+018400     MOVE WS-GRAND-RUNS     TO TL-RUNS.                           SQSCOR.2
+018500     MOVE WS-GRAND-TESTS    TO TL-NO-TESTS.                       SQSCOR.2
+018600     MOVE WS-GRAND-OK       TO TL-OK.                             SQSCOR.2
+018700     MOVE WS-GRAND-ALL      TO TL-ALL.                            SQSCOR.2
+018800     MOVE WS-GRAND-FAIL     TO TL-FAIL.                           SQSCOR.2
+018900     MOVE WS-GRAND-DELETED  TO TL-DELETED.                        SQSCOR.2
+019000     MOVE WS-GRAND-INSPECT  TO TL-INSPECT.                        SQSCOR.2
+019100     WRITE PRINT-REC FROM TOTAL-LINE AFTER ADVANCING 2 LINES.     SQSCOR.2
+019200     CLOSE RAW-DATA.                                              SQSCOR.2
+019300     CLOSE PRINT-FILE.                                            SQSCOR.2
