@@ -0,0 +1,51 @@
+000100 01  FILE-RECORD-INFORMATION-REC.                                 SQFILREC
+000200     03 FILE-RECORD-INFO-SKELETON.                                SQFILREC
+000300        05 FILLER                 PICTURE X(48)       VALUE       SQFILREC
+000400             "FILE=      ,RECORD=      /0,RECNO=000000,UPDT=00".  SQFILREC
+000500        05 FILLER                 PICTURE X(46)       VALUE       SQFILREC
+000600             ",ODO=0000,PGM=     ,LRECL=000000,BLKSIZ  =0000".    SQFILREC
+000700        05 FILLER                 PICTURE X(26)       VALUE       SQFILREC
+000800             ",LFIL=000000,ORG=  ,LBLR= ".                        SQFILREC
+000900        05 FILLER                 PICTURE X(37)       VALUE       SQFILREC
+001000             ",RECKEY=                             ".             SQFILREC
+001100        05 FILLER                 PICTURE X(38)       VALUE       SQFILREC
+001200             ",ALTKEY1=                             ".            SQFILREC
+001300        05 FILLER                 PICTURE X(38)       VALUE       SQFILREC
+001400             ",ALTKEY2=                             ".            SQFILREC
+001500        05 FILLER                 PICTURE X(7)        VALUE SPACE.SQFILREC
+001600     03 FILE-RECORD-INFO          OCCURS  10  TIMES.              SQFILREC
+001700        05 FILE-RECORD-INFO-P1-120.                               SQFILREC
+001800           07 FILLER              PIC X(5).                       SQFILREC
+001900           07 XFILE-NAME          PIC X(6).                       SQFILREC
+002000           07 FILLER              PIC X(8).                       SQFILREC
+002100           07 XRECORD-NAME        PIC X(6).                       SQFILREC
+002200           07 FILLER              PIC X(1).                       SQFILREC
+002300           07 REELUNIT-NUMBER     PIC 9(1).                       SQFILREC
+002400           07 FILLER              PIC X(7).                       SQFILREC
+002500           07 XRECORD-NUMBER      PIC 9(6).                       SQFILREC
+002600           07 FILLER              PIC X(6).                       SQFILREC
+002700           07 UPDATE-NUMBER       PIC 9(2).                       SQFILREC
+002800           07 FILLER              PIC X(5).                       SQFILREC
+002900           07 ODO-NUMBER          PIC 9(4).                       SQFILREC
+003000           07 FILLER              PIC X(5).                       SQFILREC
+003100           07 XPROGRAM-NAME       PIC X(5).                       SQFILREC
+003200           07 FILLER              PIC X(7).                       SQFILREC
+003300           07 XRECORD-LENGTH      PIC 9(6).                       SQFILREC
+003400           07 FILLER              PIC X(7).                       SQFILREC
+003500           07 CHARS-OR-RECORDS    PIC X(2).                       SQFILREC
+003600           07 FILLER              PIC X(1).                       SQFILREC
+003700           07 XBLOCK-SIZE         PIC 9(4).                       SQFILREC
+003800           07 FILLER              PIC X(6).                       SQFILREC
+003900           07 RECORDS-IN-FILE     PIC 9(6).                       SQFILREC
+004000           07 FILLER              PIC X(5).                       SQFILREC
+004100           07 XFILE-ORGANIZATION  PIC X(2).                       SQFILREC
+004200           07 FILLER              PIC X(6).                       SQFILREC
+004300           07 XLABEL-TYPE         PIC X(1).                       SQFILREC
+004400        05 FILE-RECORD-INFO-P121-240.                             SQFILREC
+004500           07 FILLER              PIC X(8).                       SQFILREC
+004600           07 XRECORD-KEY         PIC X(29).                      SQFILREC
+004700           07 FILLER              PIC X(9).                       SQFILREC
+004800           07 ALTERNATE-KEY1      PIC X(29).                      SQFILREC
+004900           07 FILLER              PIC X(9).                       SQFILREC
+005000           07 ALTERNATE-KEY2      PIC X(29).                      SQFILREC
+005100           07 FILLER              PIC X(7).                       SQFILREC
