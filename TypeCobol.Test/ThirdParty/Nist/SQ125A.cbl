@@ -20,6 +20,7 @@
 002000*            X-82   SOURCE-COMPUTER                            *  SQ1254.2
 002100*            X-83   OBJECT-COMPUTER                            *  SQ1254.2
 002200*            X-84   LABEL RECORDS OPTION                       *  SQ1254.2
+002250*            X-60   DELIMITED (CSV) EXPORT FILE                *  SQ1254.2
 002300*                                                              *  SQ1254.2
 002400*                                                              *  SQ1254.2
 002500****************************************************************  SQ1254.2
@@ -47,6 +48,12 @@
 004700     SELECT SQ-FS1 ASSIGN TO                                      SQ1254.2
 004800     XXXXX001                                                     SQ1254.2
 004900            FILE STATUS IS SQ-FS1-STATUS.                         SQ1254.2
+004910     SELECT CSV-FILE ASSIGN TO                                    SQ1254.2
+004920     XXXXX060                                                     SQ1254.2
+004930            ORGANIZATION IS SEQUENTIAL.                           SQ1254.2
+004940     SELECT AUDIT-FILE ASSIGN TO                                  SQ1254.2
+004950     XXXXX058                                                     SQ1254.2
+004960            ORGANIZATION IS SEQUENTIAL.                           SQ1254.2
 005000*                                                                 SQ1254.2
 005100*                                                                 SQ1254.2
 005200 DATA DIVISION.                                                   SQ1254.2
@@ -64,6 +71,20 @@
 006400                .                                                 SQ1254.2
 006500 01  SQ-FS1R1-F-G-120 PIC X(120).                                 SQ1254.2
 006600*                                                                 SQ1254.2
+006610 FD  CSV-FILE                                                     SQ1254.2
+006620     LABEL RECORDS ARE STANDARD.                                  SQ1254.2
+006630 01  CSV-REC             PIC X(120).                              SQ1254.2
+006640*                                                                 SQ1254.2
+006650 FD  AUDIT-FILE                                                   SQ1254.2
+006660     LABEL RECORDS ARE STANDARD.                                  SQ1254.2
+006670 01  AUDIT-REC.                                                   SQ1254.2
+006680     02  AUDIT-PGM-ID       PIC X(9).                             SQ1254.2
+006685     02  AUDIT-RUN-DATE     PIC 9(6).                             SQ1254.2
+006690     02  AUDIT-RUN-TIME     PIC 9(8).                             SQ1254.2
+006692     02  AUDIT-OUTCOME      PIC X(5).                             SQ1254.2
+006694     02  AUDIT-FEATURE      PIC X(24).                            SQ1254.2
+006696     02  AUDIT-PAR-NAME     PIC X(17).                            SQ1254.2
+006698     02  AUDIT-RE-MARK      PIC X(61).                            SQ1254.2
 006700 WORKING-STORAGE SECTION.                                         SQ1254.2
 006800*                                                                 SQ1254.2
 006900***************************************************************   SQ1254.2
@@ -84,58 +105,44 @@
 008400*                                                                 SQ1254.2
 008500 01  REC-SKEL-SUB   PIC 99.                                       SQ1254.2
 008600*                                                                 SQ1254.2
-008700 01  FILE-RECORD-INFORMATION-REC.                                 SQ1254.2
-008800     03 FILE-RECORD-INFO-SKELETON.                                SQ1254.2
-008900        05 FILLER                 PICTURE X(48)       VALUE       SQ1254.2
-009000             "FILE=      ,RECORD=      /0,RECNO=000000,UPDT=00".  SQ1254.2
-009100        05 FILLER                 PICTURE X(46)       VALUE       SQ1254.2
-009200             ",ODO=0000,PGM=     ,LRECL=000000,BLKSIZ  =0000".    SQ1254.2
-009300        05 FILLER                 PICTURE X(26)       VALUE       SQ1254.2
-009400             ",LFIL=000000,ORG=  ,LBLR= ".                        SQ1254.2
-009500        05 FILLER                 PICTURE X(37)       VALUE       SQ1254.2
-009600             ",RECKEY=                             ".             SQ1254.2
-009700        05 FILLER                 PICTURE X(38)       VALUE       SQ1254.2
-009800             ",ALTKEY1=                             ".            SQ1254.2
-009900        05 FILLER                 PICTURE X(38)       VALUE       SQ1254.2
-010000             ",ALTKEY2=                             ".            SQ1254.2
-010100        05 FILLER                 PICTURE X(7)        VALUE SPACE.SQ1254.2
-010200     03 FILE-RECORD-INFO          OCCURS  10  TIMES.              SQ1254.2
-010300        05 FILE-RECORD-INFO-P1-120.                               SQ1254.2
-010400           07 FILLER              PIC X(5).                       SQ1254.2
-010500           07 XFILE-NAME          PIC X(6).                       SQ1254.2
-010600           07 FILLER              PIC X(8).                       SQ1254.2
-010700           07 XRECORD-NAME        PIC X(6).                       SQ1254.2
-010800           07 FILLER              PIC X(1).                       SQ1254.2
-010900           07 REELUNIT-NUMBER     PIC 9(1).                       SQ1254.2
-011000           07 FILLER              PIC X(7).                       SQ1254.2
-011100           07 XRECORD-NUMBER      PIC 9(6).                       SQ1254.2
-011200           07 FILLER              PIC X(6).                       SQ1254.2
-011300           07 UPDATE-NUMBER       PIC 9(2).                       SQ1254.2
-011400           07 FILLER              PIC X(5).                       SQ1254.2
-011500           07 ODO-NUMBER          PIC 9(4).                       SQ1254.2
-011600           07 FILLER              PIC X(5).                       SQ1254.2
-011700           07 XPROGRAM-NAME       PIC X(5).                       SQ1254.2
-011800           07 FILLER              PIC X(7).                       SQ1254.2
-011900           07 XRECORD-LENGTH      PIC 9(6).                       SQ1254.2
-012000           07 FILLER              PIC X(7).                       SQ1254.2
-012100           07 CHARS-OR-RECORDS    PIC X(2).                       SQ1254.2
-012200           07 FILLER              PIC X(1).                       SQ1254.2
-012300           07 XBLOCK-SIZE         PIC 9(4).                       SQ1254.2
-012400           07 FILLER              PIC X(6).                       SQ1254.2
-012500           07 RECORDS-IN-FILE     PIC 9(6).                       SQ1254.2
-012600           07 FILLER              PIC X(5).                       SQ1254.2
-012700           07 XFILE-ORGANIZATION  PIC X(2).                       SQ1254.2
-012800           07 FILLER              PIC X(6).                       SQ1254.2
-012900           07 XLABEL-TYPE         PIC X(1).                       SQ1254.2
-013000        05 FILE-RECORD-INFO-P121-240.                             SQ1254.2
-013100           07 FILLER              PIC X(8).                       SQ1254.2
-013200           07 XRECORD-KEY         PIC X(29).                      SQ1254.2
-013300           07 FILLER              PIC X(9).                       SQ1254.2
-013400           07 ALTERNATE-KEY1      PIC X(29).                      SQ1254.2
-013500           07 FILLER              PIC X(9).                       SQ1254.2
-013600           07 ALTERNATE-KEY2      PIC X(29).                      SQ1254.2
-013700           07 FILLER              PIC X(7).                       SQ1254.2
+008700     COPY SQFILREC.                                               SQ1254.2
+008710 01  CSV-DETAIL-LINE.                                             SQ1254.2
+008720     02  FILLER              PIC X     VALUE '"'.                 SQ1254.2
+008730     02  CSV-FEATURE         PIC X(24).                           SQ1254.2
+008740     02  FILLER              PIC X(3)  VALUE '","'.               SQ1254.2
+008750     02  CSV-PAR-NAME        PIC X(20).                           SQ1254.2
+008760     02  FILLER              PIC X(3)  VALUE '","'.               SQ1254.2
+008770     02  CSV-P-OR-F          PIC X(5).                            SQ1254.2
+008780     02  FILLER              PIC X(3)  VALUE '","'.               SQ1254.2
+008790     02  CSV-RE-MARK         PIC X(61).                           SQ1254.2
+008795     02  FILLER              PIC X     VALUE '"'.                 SQ1254.2
 013800*                                                                 SQ1254.2
+013804***************************************************************** SQ1254.2
+013808*                                                               * SQ1254.2
+013812*    WORKING-STORAGE DATA ITEMS FOR THE I-O STATUS HISTORY     *  SQ1254.2
+013816*    TRAIL BUILT BY THE SQ-FS1 DECLARATIVE PROCEDURE.          *  SQ1254.2
+013820*                                                               * SQ1254.2
+013824***************************************************************** SQ1254.2
+013828*                                                                 SQ1254.2
+013830 01  IO-STATUS-HISTORY.                                           SQ1254.2
+013833     02  IO-HIST-ENTRY OCCURS 20 TIMES.                           SQ1254.2
+013836         03  IO-HIST-PARAGRAPH   PIC X(17).                       SQ1254.2
+013839         03  IO-HIST-STATUS      PIC XX.                          SQ1254.2
+013842         03  IO-HIST-TIME        PIC 9(8).                        SQ1254.2
+013845 01  IO-HIST-SUB        PIC 99  VALUE ZERO.                       SQ1254.2
+013848 01  IO-HIST-PRT-SUB     PIC 99  VALUE ZERO.                      SQ1254.2
+013851 01  IO-HIST-LINE.                                                SQ1254.2
+013854     02  FILLER              PIC X(4)  VALUE SPACE.               SQ1254.2
+013857     02  FILLER             PIC X(19) VALUE "I-O STATUS TRAIL - ".SQ1254.2
+013860     02  IOH-PARAGRAPH       PIC X(17).                           SQ1254.2
+013863     02  FILLER              PIC X(4)  VALUE SPACE.               SQ1254.2
+013866     02  FILLER              PIC X(9)  VALUE "STATUS = ".         SQ1254.2
+013869     02  IOH-STATUS          PIC XX.                              SQ1254.2
+013872     02  FILLER              PIC X(3)  VALUE SPACE.               SQ1254.2
+013875     02  FILLER              PIC X(7)  VALUE "TIME = ".           SQ1254.2
+013878     02  IOH-TIME            PIC 9(8).                            SQ1254.2
+013881     02  FILLER              PIC X(47) VALUE SPACE.               SQ1254.2
+013884*                                                                 SQ1254.2
 013900 01  TEST-RESULTS.                                                SQ1254.2
 014000     02 FILLER              PIC X      VALUE SPACE.               SQ1254.2
 014100     02  PAR-NAME.                                                SQ1254.2
@@ -279,23 +286,89 @@
 027900 01  CCVS-PGM-ID  PIC X(9)   VALUE                                SQ1254.2
 028000     "SQ125A".                                                    SQ1254.2
 028100*                                                                 SQ1254.2
-028200*                                                                 SQ1254.2
-028300 PROCEDURE DIVISION.                                              SQ1254.2
+028109***************************************************************   SQ1254.2
+028118*                                                               * SQ1254.2
+028127*    STATUS-CLASS DISPATCH TABLE FOR THE SQ-FS1 DECLARATIVE.   *  SQ1254.2
+028136*    EACH ENTRY MAPS AN EXPECTED SQ-FS1-STATUS CLASS/DETAIL    *  SQ1254.2
+028145*    PAIR ("*" IN SD-KEY-2 MATCHES ANY DETAIL DIGIT) TO THE    *  SQ1254.2
+028154*    ACTION THE DECLARATIVE SHOULD TAKE.                       *  SQ1254.2
+028163*                                                               * SQ1254.2
+028172***************************************************************   SQ1254.2
+028181*                                                                 SQ1254.2
+028190 01  STATUS-DISPATCH-TABLE.                                       SQ1254.2
+028199     02  STATUS-DISPATCH-ENTRY OCCURS 3 TIMES.                    SQ1254.2
+028208         03  SD-KEY-1        PIC X.                               SQ1254.2
+028217         03  SD-KEY-2        PIC X.                               SQ1254.2
+028226         03  SD-ACTION       PIC X.                               SQ1254.2
+028235         03  SD-REMARK       PIC X(40).                           SQ1254.2
+028244 01  SD-SUB              PIC 9   VALUE ZERO.                      SQ1254.2
+028253 01  SD-MATCH-SUB         PIC 9   VALUE ZERO.                     SQ1254.2
+028262 01  SD-FOUND-SW          PIC X   VALUE "N".                      SQ1254.2
+028271     88  SD-FOUND                VALUE "Y".                       SQ1254.2
+028280*                                                                 SQ1254.2
+028285 01  RUN-START-DATE       PIC 9(6).                               SQ1254.2
+028290 01  RUN-START-TIME       PIC 9(8).                               SQ1254.2
+028295 01  RUN-END-TIME         PIC 9(8).                               SQ1254.2
+028300 01  RST-HH               PIC 9(2).                               SQ1254.2
+028305 01  RST-MM               PIC 9(2).                               SQ1254.2
+028310 01  RST-SS               PIC 9(2).                               SQ1254.2
+028315 01  RET-HH               PIC 9(2).                               SQ1254.2
+028320 01  RET-MM               PIC 9(2).                               SQ1254.2
+028325 01  RET-SS               PIC 9(2).                               SQ1254.2
+028330 01  START-SECONDS-CT     PIC S9(7) COMP.                         SQ1254.2
+028335 01  END-SECONDS-CT       PIC S9(7) COMP.                         SQ1254.2
+028340 01  ELAPSED-SECONDS-CT   PIC S9(7) COMP.                         SQ1254.2
+028345 01  THROUGHPUT-CT        PIC S9(7) COMP.                         SQ1254.2
+028350 01  ELAPSED-TIME-LINE.                                           SQ1254.2
+028355     02 FILLER PIC X(20) VALUE "ELAPSED TIME (SECS)=".            SQ1254.2
+028360     02 ETL-ELAPSED PIC ZZZZ9.                                    SQ1254.2
+028365     02 FILLER PIC X(5) VALUE SPACES.                             SQ1254.2
+028370     02 FILLER PIC X(19) VALUE "RECORDS PER SECOND=".             SQ1254.2
+028375     02 ETL-THROUGHPUT PIC ZZZZ9.                                 SQ1254.2
+028380     02 FILLER PIC X(64) VALUE SPACES.                            SQ1254.2
+028385 PROCEDURE DIVISION.                                              SQ1254.2
 028400 DECLARATIVES.                                                    SQ1254.2
 028500 SQ125A-DECLARATIVE-001-SECT SECTION.                             SQ1254.2
 028600     USE AFTER STANDARD EXCEPTION PROCEDURE SQ-FS1.               SQ1254.2
 028700 INPUT-ERROR-PROCEDURE.                                           SQ1254.2
-028800     IF SQ-FS1-STATUS = "41"                                      SQ1254.2
-028900             PERFORM DECL-PASS                                    SQ1254.2
-029000             GO TO ABNORMAL-TERM-DECL                             SQ1254.2
-029100     ELSE                                                         SQ1254.2
-029200             MOVE "41" TO CORRECT-A                               SQ1254.2
-029300             MOVE SQ-FS1-STATUS TO COMPUTED-A                     SQ1254.2
-029400             MOVE "INCORRECT I-O STATUS FOR SECOND OPEN"          SQ1254.2
-029500                     TO RE-MARK                                   SQ1254.2
-029600             PERFORM DECL-FAIL                                    SQ1254.2
-029700             GO TO ABNORMAL-TERM-DECL                             SQ1254.2
-029800     END-IF.                                                      SQ1254.2
+028736     PERFORM DECL-LOG-STATUS.                                     SQ1254.2
+028772     PERFORM DECL-DISPATCH-LOOKUP.                                SQ1254.2
+028808     IF SD-FOUND AND SD-ACTION (SD-MATCH-SUB) = "P"               SQ1254.2
+028844         PERFORM DECL-PASS                                        SQ1254.2
+028880         GO TO ABNORMAL-TERM-DECL                                 SQ1254.2
+028916     END-IF.                                                      SQ1254.2
+028952     IF SD-FOUND                                                  SQ1254.2
+028988         MOVE SD-KEY-1 (SD-MATCH-SUB) TO CORRECT-A                SQ1254.2
+029000         MOVE SD-KEY-2 (SD-MATCH-SUB) TO CORRECT-A (2:1)          SQ1254.2
+029024         MOVE SQ-FS1-STATUS TO COMPUTED-A                         SQ1254.2
+029060         MOVE SD-REMARK (SD-MATCH-SUB) TO RE-MARK                 SQ1254.2
+029096     ELSE                                                         SQ1254.2
+029132         MOVE "41" TO CORRECT-A                                   SQ1254.2
+029168         MOVE SQ-FS1-STATUS TO COMPUTED-A                         SQ1254.2
+029204         MOVE "UNEXPECTED I-O STATUS FOR SQ-FS1" TO RE-MARK       SQ1254.2
+029240     END-IF.                                                      SQ1254.2
+029276     PERFORM DECL-FAIL.                                           SQ1254.2
+029312     GO TO ABNORMAL-TERM-DECL.                                    SQ1254.2
+029348 DECL-DISPATCH-LOOKUP.                                            SQ1254.2
+029384     MOVE "N" TO SD-FOUND-SW.                                     SQ1254.2
+029420     MOVE ZERO TO SD-MATCH-SUB.                                   SQ1254.2
+029456     PERFORM DECL-DISPATCH-TEST-ENTRY                             SQ1254.2
+029492             VARYING SD-SUB FROM 1 BY 1                           SQ1254.2
+029528             UNTIL SD-SUB > 3 OR SD-FOUND.                        SQ1254.2
+029564 DECL-DISPATCH-TEST-ENTRY.                                        SQ1254.2
+029600     IF SQ-FS1-KEY-1 = SD-KEY-1 (SD-SUB)                          SQ1254.2
+029636         AND (SD-KEY-2 (SD-SUB) = "*"                             SQ1254.2
+029672              OR SQ-FS1-KEY-2 = SD-KEY-2 (SD-SUB))                SQ1254.2
+029708         MOVE "Y" TO SD-FOUND-SW                                  SQ1254.2
+029744         MOVE SD-SUB TO SD-MATCH-SUB                              SQ1254.2
+029780     END-IF.                                                      SQ1254.2
+029810 DECL-LOG-STATUS.                                                 SQ1254.2
+029825     IF IO-HIST-SUB LESS THAN 20                                  SQ1254.2
+029840         ADD 1 TO IO-HIST-SUB                                     SQ1254.2
+029855         MOVE PAR-NAME TO IO-HIST-PARAGRAPH (IO-HIST-SUB)         SQ1254.2
+029870         MOVE SQ-FS1-STATUS TO IO-HIST-STATUS (IO-HIST-SUB)       SQ1254.2
+029878         ACCEPT IO-HIST-TIME (IO-HIST-SUB) FROM TIME              SQ1254.2
+029885     END-IF.                                                      SQ1254.2
 029900*                                                                 SQ1254.2
 030000*                                                                 SQ1254.2
 030100 DECL-PASS.                                                       SQ1254.2
@@ -314,7 +387,9 @@
 031400             MOVE REC-CT TO DOTVALUE.                             SQ1254.2
 031500     MOVE    TEST-RESULTS TO PRINT-REC.                           SQ1254.2
 031600     PERFORM DECL-WRITE-LINE.                                     SQ1254.2
+031610     PERFORM DECL-WRITE-CSV-DETAIL.                               SQ1254.2
 031700     IF P-OR-F EQUAL TO "FAIL*"                                   SQ1254.2
+031750         PERFORM DECL-AUDIT-TRAIL                                 SQ1254.2
 031800         PERFORM DECL-WRITE-LINE                                  SQ1254.2
 031900         PERFORM DECL-FAIL-ROUTINE THRU DECL-FAIL-EX              SQ1254.2
 032000     ELSE                                                         SQ1254.2
@@ -345,6 +420,22 @@
 034500     WRITE   DUMMY-RECORD AFTER ADVANCING 1 LINES.                SQ1254.2
 034600     MOVE    SPACE TO DUMMY-RECORD.                               SQ1254.2
 034700*                                                                 SQ1254.2
+034710 DECL-WRITE-CSV-DETAIL.                                           SQ1254.2
+034720     MOVE FEATURE  TO CSV-FEATURE.                                SQ1254.2
+034730     MOVE PAR-NAME TO CSV-PAR-NAME.                               SQ1254.2
+034740     MOVE P-OR-F   TO CSV-P-OR-F.                                 SQ1254.2
+034750     MOVE RE-MARK  TO CSV-RE-MARK.                                SQ1254.2
+034760     MOVE CSV-DETAIL-LINE TO CSV-REC.                             SQ1254.2
+034770     WRITE CSV-REC.                                               SQ1254.2
+034773 DECL-AUDIT-TRAIL.                                                SQ1254.2
+034776     MOVE CCVS-PGM-ID TO AUDIT-PGM-ID.                            SQ1254.2
+034779     MOVE RUN-START-DATE TO AUDIT-RUN-DATE.                       SQ1254.2
+034782     MOVE RUN-START-TIME TO AUDIT-RUN-TIME.                       SQ1254.2
+034785     MOVE P-OR-F TO AUDIT-OUTCOME.                                SQ1254.2
+034788     MOVE FEATURE TO AUDIT-FEATURE.                               SQ1254.2
+034791     MOVE PAR-NAME TO AUDIT-PAR-NAME.                             SQ1254.2
+034794     MOVE RE-MARK TO AUDIT-RE-MARK.                               SQ1254.2
+034797     WRITE AUDIT-REC.                                             SQ1254.2
 034800 DECL-FAIL-ROUTINE.                                               SQ1254.2
 034900     IF COMPUTED-X NOT EQUAL TO SPACE GO TO DECL-FAIL-WRITE.      SQ1254.2
 035000     IF CORRECT-X NOT EQUAL TO SPACE GO TO DECL-FAIL-WRITE.       SQ1254.2
@@ -389,7 +480,12 @@
 038900*                                                                 SQ1254.2
 039000 CCVS1 SECTION.                                                   SQ1254.2
 039100 OPEN-FILES.                                                      SQ1254.2
+039150     PERFORM INIT-STATUS-DISPATCH.                                SQ1254.2
+039160     ACCEPT   RUN-START-TIME FROM TIME.                           SQ1254.2
+039170     ACCEPT   RUN-START-DATE FROM DATE.                           SQ1254.2
 039200     OPEN    OUTPUT PRINT-FILE.                                   SQ1254.2
+039210     OPEN    OUTPUT CSV-FILE.                                     SQ1254.2
+039220     OPEN    OUTPUT AUDIT-FILE.                                   SQ1254.2
 039300     MOVE    CCVS-PGM-ID TO TEST-ID.                              SQ1254.2
 039400     MOVE    CCVS-PGM-ID TO ID-AGAIN.                             SQ1254.2
 039500     MOVE    SPACE TO TEST-RESULTS.                               SQ1254.2
@@ -397,7 +493,22 @@
 039700     MOVE    ZERO TO REC-SKEL-SUB.                                SQ1254.2
 039800     PERFORM CCVS-INIT-FILE 10 TIMES.                             SQ1254.2
 039900     GO TO CCVS1-EXIT.                                            SQ1254.2
-040000*                                                                 SQ1254.2
+039905 INIT-STATUS-DISPATCH.                                            SQ1254.2
+039917     MOVE "4" TO SD-KEY-1 (1).                                    SQ1254.2
+039929     MOVE "1" TO SD-KEY-2 (1).                                    SQ1254.2
+039941     MOVE "P" TO SD-ACTION (1).                                   SQ1254.2
+039953     MOVE "FILE ALREADY OPEN, EXPECTED ON 2ND OPEN"               SQ1254.2
+039965             TO SD-REMARK (1).                                    SQ1254.2
+039977     MOVE "3" TO SD-KEY-1 (2).                                    SQ1254.2
+039989     MOVE "*" TO SD-KEY-2 (2).                                    SQ1254.2
+040001     MOVE "F" TO SD-ACTION (2).                                   SQ1254.2
+040013     MOVE "RECORD NOT FOUND OR DUPLICATE KEY"                     SQ1254.2
+040025             TO SD-REMARK (2).                                    SQ1254.2
+040037     MOVE "9" TO SD-KEY-1 (3).                                    SQ1254.2
+040049     MOVE "*" TO SD-KEY-2 (3).                                    SQ1254.2
+040061     MOVE "F" TO SD-ACTION (3).                                   SQ1254.2
+040073     MOVE "IMPLEMENTOR-DEFINED I-O STATUS"                        SQ1254.2
+040085             TO SD-REMARK (3).                                    SQ1254.2
 040100 CCVS-INIT-FILE.                                                  SQ1254.2
 040200     ADD     1 TO REC-SKL-SUB.                                    SQ1254.2
 040300     MOVE    FILE-RECORD-INFO-SKELETON TO                         SQ1254.2
@@ -405,6 +516,10 @@
 040500*                                                                 SQ1254.2
 040600 CLOSE-FILES.                                                     SQ1254.2
 040700     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ1254.2
+040750     PERFORM PRINT-IO-STATUS-HISTORY.                             SQ1254.2
+040775     PERFORM ELAPSED-TIME-TRAILER.                                SQ1254.2
+040780     CLOSE   CSV-FILE.                                            SQ1254.2
+040790     CLOSE   AUDIT-FILE.                                          SQ1254.2
 040800     CLOSE   PRINT-FILE.                                          SQ1254.2
 040900 TERMINATE-CCVS.                                                  SQ1254.2
 041000     STOP    RUN.                                                 SQ1254.2
@@ -430,12 +545,24 @@
 043000     ADD     1 TO DELETE-COUNTER.                                 SQ1254.2
 043100     PERFORM PRINT-DETAIL.                                        SQ1254.2
 043200*                                                                 SQ1254.2
+043210 AUDIT-TRAIL.                                                     SQ1254.2
+043220     MOVE CCVS-PGM-ID TO AUDIT-PGM-ID.                            SQ1254.2
+043225     MOVE RUN-START-DATE TO AUDIT-RUN-DATE.                       SQ1254.2
+043230     MOVE RUN-START-TIME TO AUDIT-RUN-TIME.                       SQ1254.2
+043240     MOVE P-OR-F TO AUDIT-OUTCOME.                                SQ1254.2
+043250     MOVE FEATURE TO AUDIT-FEATURE.                               SQ1254.2
+043260     MOVE PAR-NAME TO AUDIT-PAR-NAME.                             SQ1254.2
+043270     MOVE RE-MARK TO AUDIT-RE-MARK.                               SQ1254.2
+043280     WRITE AUDIT-REC.                                             SQ1254.2
 043300 PRINT-DETAIL.                                                    SQ1254.2
 043400     IF REC-CT NOT EQUAL TO ZERO                                  SQ1254.2
 043500         MOVE   "." TO PARDOT-X                                   SQ1254.2
 043600         MOVE    REC-CT TO DOTVALUE.                              SQ1254.2
 043700     MOVE    TEST-RESULTS TO PRINT-REC.                           SQ1254.2
 043800     PERFORM WRITE-LINE.                                          SQ1254.2
+043810     PERFORM WRITE-CSV-DETAIL.                                    SQ1254.2
+043820     IF P-OR-F EQUAL TO "FAIL*" OR P-OR-F EQUAL TO "*****"        SQ1254.2
+043830         PERFORM AUDIT-TRAIL.                                     SQ1254.2
 043900     IF P-OR-F EQUAL TO "FAIL*"                                   SQ1254.2
 044000         PERFORM WRITE-LINE                                       SQ1254.2
 044100         PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                SQ1254.2
@@ -446,6 +573,13 @@
 044600     MOVE    SPACE TO CORRECT-X.                                  SQ1254.2
 044700     IF REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.             SQ1254.2
 044800     MOVE    SPACE TO RE-MARK.                                    SQ1254.2
+044810 WRITE-CSV-DETAIL.                                                SQ1254.2
+044820     MOVE FEATURE  TO CSV-FEATURE.                                SQ1254.2
+044830     MOVE PAR-NAME TO CSV-PAR-NAME.                               SQ1254.2
+044840     MOVE P-OR-F   TO CSV-P-OR-F.                                 SQ1254.2
+044850     MOVE RE-MARK  TO CSV-RE-MARK.                                SQ1254.2
+044860     MOVE CSV-DETAIL-LINE TO CSV-REC.                             SQ1254.2
+044870     WRITE CSV-REC.                                               SQ1254.2
 044900*                                                                 SQ1254.2
 045000 HEAD-ROUTINE.                                                    SQ1254.2
 045100     MOVE CCVS-H-1  TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.  SQ1254.2
@@ -514,6 +648,22 @@
 051400     MOVE    SPACE TO DUMMY-RECORD.                               SQ1254.2
 051500 BLANK-LINE-PRINT.                                                SQ1254.2
 051600     PERFORM WRT-LN.                                              SQ1254.2
+051605 PRINT-IO-STATUS-HISTORY.                                         SQ1254.2
+051611     IF IO-HIST-SUB GREATER THAN ZERO                             SQ1254.2
+051617         MOVE SPACE TO DUMMY-RECORD                               SQ1254.2
+051623         PERFORM WRITE-LINE                                       SQ1254.2
+051629         MOVE "I-O STATUS HISTORY TRAIL" TO DUMMY-RECORD          SQ1254.2
+051635         PERFORM WRITE-LINE                                       SQ1254.2
+051641         PERFORM PRINT-IO-HIST-LINE                               SQ1254.2
+051647             VARYING IO-HIST-PRT-SUB FROM 1 BY 1                  SQ1254.2
+051653             UNTIL IO-HIST-PRT-SUB GREATER THAN IO-HIST-SUB       SQ1254.2
+051659     END-IF.                                                      SQ1254.2
+051665 PRINT-IO-HIST-LINE.                                              SQ1254.2
+051671     MOVE IO-HIST-PARAGRAPH (IO-HIST-PRT-SUB) TO IOH-PARAGRAPH.   SQ1254.2
+051677     MOVE IO-HIST-STATUS    (IO-HIST-PRT-SUB) TO IOH-STATUS.      SQ1254.2
+051680     MOVE IO-HIST-TIME      (IO-HIST-PRT-SUB) TO IOH-TIME.        SQ1254.2
+051683     MOVE IO-HIST-LINE TO DUMMY-RECORD.                           SQ1254.2
+051689     PERFORM WRITE-LINE.                                          SQ1254.2
 051700 FAIL-ROUTINE.                                                    SQ1254.2
 051800     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SQ1254.2
 051900     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SQ1254.2
@@ -544,6 +694,30 @@
 054400     MOVE    SPACES TO INF-ANSI-REFERENCE.                        SQ1254.2
 054500 BAIL-OUT-EX.                                                     SQ1254.2
 054600     EXIT.                                                        SQ1254.2
+054604 ELAPSED-TIME-TRAILER.                                            SQ1254.2
+054608     MOVE RUN-START-TIME (1:2)         TO RST-HH.                 SQ1254.2
+054612     MOVE RUN-START-TIME (3:2)         TO RST-MM.                 SQ1254.2
+054616     MOVE RUN-START-TIME (5:2)         TO RST-SS.                 SQ1254.2
+054620     ACCEPT RUN-END-TIME               FROM TIME.                 SQ1254.2
+054624     MOVE RUN-END-TIME (1:2)           TO RET-HH.                 SQ1254.2
+054628     MOVE RUN-END-TIME (3:2)           TO RET-MM.                 SQ1254.2
+054632     MOVE RUN-END-TIME (5:2)           TO RET-SS.                 SQ1254.2
+054636     COMPUTE START-SECONDS-CT =                                   SQ1254.2
+054640         (RST-HH * 3600) + (RST-MM * 60) + RST-SS.                SQ1254.2
+054644     COMPUTE END-SECONDS-CT =                                     SQ1254.2
+054648         (RET-HH * 3600) + (RET-MM * 60) + RET-SS.                SQ1254.2
+054652     COMPUTE ELAPSED-SECONDS-CT =                                 SQ1254.2
+054656         END-SECONDS-CT - START-SECONDS-CT.                       SQ1254.2
+054660     IF ELAPSED-SECONDS-CT < 0                                    SQ1254.2
+054664         ADD 86400 TO ELAPSED-SECONDS-CT.                         SQ1254.2
+054668     IF ELAPSED-SECONDS-CT = 0                                    SQ1254.2
+054672         MOVE ERROR-HOLD TO THROUGHPUT-CT                         SQ1254.2
+054676     ELSE                                                         SQ1254.2
+054680         COMPUTE THROUGHPUT-CT = ERROR-HOLD / ELAPSED-SECONDS-CT. SQ1254.2
+054684     MOVE ELAPSED-SECONDS-CT            TO ETL-ELAPSED.           SQ1254.2
+054688     MOVE THROUGHPUT-CT                 TO ETL-THROUGHPUT.        SQ1254.2
+054692     MOVE ELAPSED-TIME-LINE             TO DUMMY-RECORD.          SQ1254.2
+054696     PERFORM WRITE-LINE.                                          SQ1254.2
 054700 CCVS1-EXIT.                                                      SQ1254.2
 054800     EXIT.                                                        SQ1254.2
 054900*                                                                 SQ1254.2
