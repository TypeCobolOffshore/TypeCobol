@@ -38,23 +38,39 @@
 003800     SELECT RAW-DATA   ASSIGN TO                                  SQ2184.2
 003900     XXXXX062                                                     SQ2184.2
 004000            ORGANIZATION IS INDEXED                               SQ2184.2
-004100            ACCESS MODE IS RANDOM                                 SQ2184.2
-004200            RECORD KEY IS RAW-DATA-KEY.                           SQ2184.2
+004100            ACCESS MODE IS DYNAMIC                                SQ2184.2
+004200            RECORD KEY IS RAW-DATA-KEY                            SQ2184.2
+004250            ALTERNATE RECORD KEY IS RAW-DATA-RUN-DATE             SQ2184.2
+004260            WITH DUPLICATES.                                      SQ2184.2
 004300     SELECT PRINT-FILE ASSIGN TO                                  SQ2184.2
 004400     XXXXX055.                                                    SQ2184.2
+004420     SELECT REJECT-FILE ASSIGN TO                                 SQ2184.2
+004440     XXXXX056.                                                    SQ2184.2
+004460     SELECT CHECKPOINT-FILE ASSIGN TO                             SQ2184.2
+004468     XXXXX057                                                     SQ2184.2
+004476            ORGANIZATION IS INDEXED                               SQ2184.2
+004484            ACCESS MODE IS RANDOM                                 SQ2184.2
+004492            RECORD KEY IS CHECKPOINT-KEY.                         SQ2184.2
 004500     SELECT SQ-VS6 ASSIGN                                         SQ2184.2
 004600     XXXXX001                                                     SQ2184.2
 004700     ORGANIZATION IS SEQUENTIAL                                   SQ2184.2
 004800     RECORD DELIMITER IS STANDARD-1.                              SQ2184.2
+004820     SELECT AUDIT-FILE ASSIGN TO                                  SQ2184.2
+004830     XXXXX058                                                     SQ2184.2
+004840            ORGANIZATION IS SEQUENTIAL.                           SQ2184.2
+004850     SELECT CSV-FILE ASSIGN TO                                    SQ2184.2
+004860     XXXXX060                                                     SQ2184.2
+004870            ORGANIZATION IS SEQUENTIAL.                           SQ2184.2
 004900 DATA DIVISION.                                                   SQ2184.2
 005000 FILE SECTION.                                                    SQ2184.2
 005100                                                                  SQ2184.2
 005200 FD  RAW-DATA.                                                    SQ2184.2
 005300                                                                  SQ2184.2
 005400 01  RAW-DATA-SATZ.                                               SQ2184.2
-005500     05  RAW-DATA-KEY        PIC X(6).                            SQ2184.2
-005600     05  C-DATE              PIC 9(6).                            SQ2184.2
-005700     05  C-TIME              PIC 9(8).                            SQ2184.2
+005410     05  RAW-DATA-KEY.                                            SQ2184.2
+005420         10  RAW-DATA-PGM-ID     PIC X(6).                        SQ2184.2
+005430         10  RAW-DATA-RUN-DATE   PIC 9(6).                        SQ2184.2
+005440         10  RAW-DATA-RUN-TIME   PIC 9(8).                        SQ2184.2
 005800     05  C-NO-OF-TESTS       PIC 99.                              SQ2184.2
 005900     05  C-OK                PIC 999.                             SQ2184.2
 006000     05  C-ALL               PIC 999.                             SQ2184.2
@@ -71,10 +87,24 @@
 007100               .                                                  SQ2184.2
 007200 01  PRINT-REC PICTURE X(120).                                    SQ2184.2
 007300 01  DUMMY-RECORD PICTURE X(120).                                 SQ2184.2
+007301 FD  REJECT-FILE                                                  SQ2184.2
+007308     LABEL RECORDS                                                SQ2184.2
+007315     XXXXX084                                                     SQ2184.2
+007322     DATA RECORD IS REJECT-REC                                    SQ2184.2
+007329               .                                                  SQ2184.2
+007336 01  REJECT-REC.                                                  SQ2184.2
+007343     02  REJ-RECORD-NUMBER      PIC 9(6).                         SQ2184.2
+007350     02  FILLER                 PIC X(1) VALUE SPACE.             SQ2184.2
+007357     02  REJ-RECORD-LENGTH      PIC 9(6).                         SQ2184.2
+007364     02  FILLER                 PIC X(1) VALUE SPACE.             SQ2184.2
+007371     02  REJ-RECORD-TYPE        PIC X(5).                         SQ2184.2
+007378     02  FILLER                 PIC X(1) VALUE SPACE.             SQ2184.2
+007385     02  REJ-REASON             PIC X(30).                        SQ2184.2
 007400 FD  SQ-VS6                                                       SQ2184.2
 007500     RECORD CONTAINS 120 TO 151 CHARACTERS                        SQ2184.2
 007600     LABEL RECORDS ARE STANDARD                                   SQ2184.2
 007700     DATA RECORDS ARE SQ-VS6R1-M-G-120  SQ-VS6R2-M-G-151          SQ2184.2
+007750         SQ-VS6-TRAILER-M-G-120                                   SQ2184.2
 007800     .                                                            SQ2184.2
 007900 01  SQ-VS6R1-M-G-120.                                            SQ2184.2
 008000     02  SQ-VS6R1-FIRST PIC X(120).                               SQ2184.2
@@ -83,67 +113,81 @@
 008300     02  LONG-OR-SHORT  PIC X(5).                                 SQ2184.2
 008400     02  SQ-VS6-RECNO  PIC X(5).                                  SQ2184.2
 008500     02  SQ-VS6-FILLER  PIC X(21).                                SQ2184.2
+008501 01  SQ-VS6-TRAILER-M-G-120.                                      SQ2184.2
+008504     02  SQ-VS6-TRAILER-ID       PIC X(6).                        SQ2184.2
+008507     02  SQ-VS6-TRAILER-COUNT    PIC 9(6).                        SQ2184.2
+008510     02  SQ-VS6-TRAILER-CHECKSUM PIC 9(9).                        SQ2184.2
+008513     02  FILLER                  PIC X(99).                       SQ2184.2
+008520 FD  CHECKPOINT-FILE.                                             SQ2184.2
+008530 01  CHECKPOINT-SATZ.                                             SQ2184.2
+008540     05  CHECKPOINT-KEY          PIC X(6).                        SQ2184.2
+008550     05  CKPT-COUNT-OF-RECS      PIC S9(5) COMP.                  SQ2184.2
+008560     05  CKPT-RECORDS-IN-ERROR   PIC S9(5) COMP.                  SQ2184.2
+008565     05  CKPT-CHECKSUM           PIC S9(9) COMP.                  SQ2184.2
+008570     05  CKPT-CHECKPOINT-TIME    PIC 9(8).                        SQ2184.2
+008571 FD  AUDIT-FILE                                                   SQ2184.2
+008572     LABEL RECORDS ARE STANDARD.                                  SQ2184.2
+008573 01  AUDIT-REC.                                                   SQ2184.2
+008574     02  AUDIT-PGM-ID       PIC X(6).                             SQ2184.2
+008575     02  FILLER             PIC X VALUE SPACE.                    SQ2184.2
+008576     02  AUDIT-RUN-DATE     PIC 9(6).                             SQ2184.2
+008577     02  FILLER             PIC X VALUE SPACE.                    SQ2184.2
+008578     02  AUDIT-RUN-TIME     PIC 9(8).                             SQ2184.2
+008579     02  FILLER             PIC X VALUE SPACE.                    SQ2184.2
+008580     02  AUDIT-OUTCOME      PIC X(5).                             SQ2184.2
+008581     02  FILLER             PIC X VALUE SPACE.                    SQ2184.2
+008582     02  AUDIT-FEATURE      PIC X(20).                            SQ2184.2
+008583     02  FILLER             PIC X VALUE SPACE.                    SQ2184.2
+008584     02  AUDIT-PAR-NAME     PIC X(20).                            SQ2184.2
+008585     02  FILLER             PIC X VALUE SPACE.                    SQ2184.2
+008586     02  AUDIT-RE-MARK      PIC X(61).                            SQ2184.2
+008587 FD  CSV-FILE                                                     SQ2184.2
+008588     LABEL RECORDS ARE STANDARD.                                  SQ2184.2
+008589 01  CSV-REC             PIC X(120).                              SQ2184.2
 008600 WORKING-STORAGE SECTION.                                         SQ2184.2
+008650 01  WS-RUN-DATE  PIC 9(6).                                       SQ2184.2
+008660 01  WS-RUN-TIME  PIC 9(8).                                       SQ2184.2
+008661 01  WS-RUN-TIME-R REDEFINES WS-RUN-TIME.                         SQ2184.2
+008662     02  WRT-HH  PIC 9(2).                                        SQ2184.2
+008663     02  WRT-MM  PIC 9(2).                                        SQ2184.2
+008664     02  WRT-SS  PIC 9(2).                                        SQ2184.2
+008665     02  WRT-TT  PIC 9(2).                                        SQ2184.2
+008670 01  SAVE-RUN-KEY  PIC X(20).                                     SQ2184.2
 008700 01  SAVE-COUNT-OF-RECS  PIC X(5).                                SQ2184.2
+008750 01  SQ-VS6-CHECKSUM  PIC S9(9) COMP VALUE ZERO.                  SQ2184.2
 008800 01  COUNT-OF-RECS  PIC S9(5) COMP.                               SQ2184.2
 008900 01  RECORDS-IN-ERROR  PIC S9(5) COMP.                            SQ2184.2
+008950 01  REJECT-COUNT  PIC S9(5) COMP.                                SQ2184.2
+008960 01  CKPT-TALLY  PIC S9(3) COMP VALUE ZERO.                       SQ2184.2
+008970 01  CKPT-INTERVAL  PIC S9(3) COMP VALUE 50.                      SQ2184.2
+008980 01  SKIP-TARGET  PIC S9(5) COMP.                                 SQ2184.2
+008990 01  SKIP-COUNTER  PIC S9(5) COMP.                                SQ2184.2
 009000 01  ERROR-FLAG PIC 9.                                            SQ2184.2
 009100 01  EOF-FLAG  PIC 9.                                             SQ2184.2
+009110 01  RESTART-STAGE  PIC 9(1) VALUE ZERO.                          SQ2184.2
+009120 01  RESTART-REMAINING  PIC S9(3) COMP VALUE ZERO.                SQ2184.2
+009130 01  STAGE-ITERATIONS  PIC S9(3) COMP VALUE ZERO.                 SQ2184.2
 009200 01  DUMP-AREA.                                                   SQ2184.2
 009300     02  TYPE-OF-REC PICTURE X(5).                                SQ2184.2
 009400     02  RECNO  PIC 9(5).                                         SQ2184.2
 009500     02  REC-FILLER  PIC X(21).                                   SQ2184.2
-009600 01  FILE-RECORD-INFORMATION-REC.                                 SQ2184.2
-009700     03 FILE-RECORD-INFO-SKELETON.                                SQ2184.2
-009800        05 FILLER                 PICTURE X(48)       VALUE       SQ2184.2
-009900             "FILE=      ,RECORD=      /0,RECNO=000000,UPDT=00".  SQ2184.2
-010000        05 FILLER                 PICTURE X(46)       VALUE       SQ2184.2
-010100             ",ODO=0000,PGM=     ,LRECL=000000,BLKSIZ  =0000".    SQ2184.2
-010200        05 FILLER                 PICTURE X(26)       VALUE       SQ2184.2
-010300             ",LFIL=000000,ORG=  ,LBLR= ".                        SQ2184.2
-010400        05 FILLER                 PICTURE X(37)       VALUE       SQ2184.2
-010500             ",RECKEY=                             ".             SQ2184.2
-010600        05 FILLER                 PICTURE X(38)       VALUE       SQ2184.2
-010700             ",ALTKEY1=                             ".            SQ2184.2
-010800        05 FILLER                 PICTURE X(38)       VALUE       SQ2184.2
-010900             ",ALTKEY2=                             ".            SQ2184.2
-011000        05 FILLER                 PICTURE X(7)        VALUE SPACE.SQ2184.2
-011100     03 FILE-RECORD-INFO          OCCURS  10  TIMES.              SQ2184.2
-011200        05 FILE-RECORD-INFO-P1-120.                               SQ2184.2
-011300           07 FILLER              PIC X(5).                       SQ2184.2
-011400           07 XFILE-NAME           PIC X(6).                      SQ2184.2
-011500           07 FILLER              PIC X(8).                       SQ2184.2
-011600           07 XRECORD-NAME         PIC X(6).                      SQ2184.2
-011700           07 FILLER              PIC X(1).                       SQ2184.2
-011800           07 REELUNIT-NUMBER     PIC 9(1).                       SQ2184.2
-011900           07 FILLER              PIC X(7).                       SQ2184.2
-012000           07 XRECORD-NUMBER       PIC 9(6).                      SQ2184.2
-012100           07 FILLER              PIC X(6).                       SQ2184.2
-012200           07 UPDATE-NUMBER       PIC 9(2).                       SQ2184.2
-012300           07 FILLER              PIC X(5).                       SQ2184.2
-012400           07 ODO-NUMBER          PIC 9(4).                       SQ2184.2
-012500           07 FILLER              PIC X(5).                       SQ2184.2
-012600           07 XPROGRAM-NAME        PIC X(5).                      SQ2184.2
-012700           07 FILLER              PIC X(7).                       SQ2184.2
-012800           07 XRECORD-LENGTH       PIC 9(6).                      SQ2184.2
-012900           07 FILLER              PIC X(7).                       SQ2184.2
-013000           07 CHARS-OR-RECORDS    PIC X(2).                       SQ2184.2
-013100           07 FILLER              PIC X(1).                       SQ2184.2
-013200           07 XBLOCK-SIZE          PIC 9(4).                      SQ2184.2
-013300           07 FILLER              PIC X(6).                       SQ2184.2
-013400           07 RECORDS-IN-FILE     PIC 9(6).                       SQ2184.2
-013500           07 FILLER              PIC X(5).                       SQ2184.2
-013600           07 XFILE-ORGANIZATION   PIC X(2).                      SQ2184.2
-013700           07 FILLER              PIC X(6).                       SQ2184.2
-013800           07 XLABEL-TYPE          PIC X(1).                      SQ2184.2
-013900        05 FILE-RECORD-INFO-P121-240.                             SQ2184.2
-014000           07 FILLER              PIC X(8).                       SQ2184.2
-014100           07 XRECORD-KEY          PIC X(29).                     SQ2184.2
-014200           07 FILLER              PIC X(9).                       SQ2184.2
-014300           07 ALTERNATE-KEY1      PIC X(29).                      SQ2184.2
-014400           07 FILLER              PIC X(9).                       SQ2184.2
-014500           07 ALTERNATE-KEY2      PIC X(29).                      SQ2184.2
-014600           07 FILLER              PIC X(7).                       SQ2184.2
+009600     COPY SQFILREC.                                               SQ2184.2
+009610 01  CSV-DETAIL-LINE.                                             SQ2184.2
+009620     02  FILLER              PIC X     VALUE '"'.                 SQ2184.2
+009630     02  CSV-FEATURE         PIC X(20).                           SQ2184.2
+009640     02  FILLER              PIC X(3)  VALUE '","'.               SQ2184.2
+009650     02  CSV-PAR-NAME        PIC X(20).                           SQ2184.2
+009660     02  FILLER              PIC X(3)  VALUE '","'.               SQ2184.2
+009670     02  CSV-P-OR-F          PIC X(5).                            SQ2184.2
+009680     02  FILLER              PIC X(3)  VALUE '","'.               SQ2184.2
+009690     02  CSV-RE-MARK         PIC X(61).                           SQ2184.2
+009700     02  FILLER              PIC X     VALUE '"'.                 SQ2184.2
+009710 01  PREV-RUN-FOUND         PIC 9 VALUE ZERO.                     SQ2184.2
+009720 01  PREV-SEARCH-DONE       PIC 9 VALUE ZERO.                     SQ2184.2
+009730 01  PREV-C-FAIL            PIC 999 VALUE ZERO.                   SQ2184.2
+009740 01  PREV-C-DELETED         PIC 999 VALUE ZERO.                   SQ2184.2
+009750 01  NEW-FAIL-COUNT         PIC 999 VALUE ZERO.                   SQ2184.2
+009760 01  NEW-DELETE-COUNT       PIC 999 VALUE ZERO.                   SQ2184.2
 014700 01  TEST-RESULTS.                                                SQ2184.2
 014800     02 FILLER                    PICTURE X VALUE SPACE.          SQ2184.2
 014900     02 FEATURE                   PICTURE X(20) VALUE SPACE.      SQ2184.2
@@ -202,6 +246,35 @@
 020200 01  PASS-COUNTER PIC 999 VALUE ZERO.                             SQ2184.2
 020300 01  TOTAL-ERROR PIC 999 VALUE ZERO.                              SQ2184.2
 020400 01  ERROR-HOLD PIC 999 VALUE ZERO.                               SQ2184.2
+020410 01  RECON-PASS-CT PIC 999 VALUE ZERO.                            SQ2184.2
+020420 01  RECON-FAIL-CT PIC 999 VALUE ZERO.                            SQ2184.2
+020430 01  RECON-DELETE-CT PIC 999 VALUE ZERO.                          SQ2184.2
+020440 01  RECON-INSPT-CT PIC 999 VALUE ZERO.                           SQ2184.2
+020450 01  RECON-MISMATCH-SW PIC X VALUE "N".                           SQ2184.2
+020460     88  RECON-TRAILER-MISMATCH VALUE "Y".                        SQ2184.2
+020461 01  WS-END-TIME              PIC 9(8).                           SQ2184.2
+020463 01  WS-END-TIME-R REDEFINES WS-END-TIME.                         SQ2184.2
+020465     02  WET-HH  PIC 9(2).                                        SQ2184.2
+020467     02  WET-MM  PIC 9(2).                                        SQ2184.2
+020469     02  WET-SS  PIC 9(2).                                        SQ2184.2
+020471     02  WET-TT  PIC 9(2).                                        SQ2184.2
+020473 01  WS-START-SECS            PIC S9(7) COMP.                     SQ2184.2
+020475 01  WS-END-SECS              PIC S9(7) COMP.                     SQ2184.2
+020477 01  WS-ELAPSED-SECS          PIC S9(7) COMP.                     SQ2184.2
+020479 01  WS-THROUGHPUT            PIC S9(7) COMP.                     SQ2184.2
+020481 01  ELAPSED-TIME-LINE.                                           SQ2184.2
+020483     02 FILLER PIC X(20) VALUE "ELAPSED TIME (SECS)=".            SQ2184.2
+020485     02 ETL-ELAPSED PIC ZZZZ9.                                    SQ2184.2
+020487     02 FILLER PIC X(5) VALUE SPACES.                             SQ2184.2
+020489     02 FILLER PIC X(19) VALUE "RECORDS PER SECOND=".             SQ2184.2
+020491     02 ETL-THROUGHPUT PIC ZZZZ9.                                 SQ2184.2
+020493     02 FILLER PIC X(64) VALUE SPACES.                            SQ2184.2
+020494 01  NEW-FAILURE-LINE.                                            SQ2184.2
+020495     02 FILLER PIC X(22) VALUE "NEW FAILURES THIS RUN=".          SQ2184.2
+020496     02 NFL-NEW-FAIL PIC ZZ9.                                     SQ2184.2
+020497     02 FILLER PIC X(5) VALUE SPACES.                             SQ2184.2
+020498     02 FILLER PIC X(23) VALUE "NEW DELETIONS THIS RUN=".         SQ2184.2
+020499     02 NFL-NEW-DELETE PIC ZZ9.                                   SQ2184.2
 020500 01  DUMMY-HOLD PIC X(120) VALUE SPACE.                           SQ2184.2
 020600 01  RECORD-COUNT PIC 9(5) VALUE ZERO.                            SQ2184.2
 020700 01  CCVS-H-1.                                                    SQ2184.2
@@ -270,16 +343,27 @@
 027000 CCVS1 SECTION.                                                   SQ2184.2
 027100 OPEN-FILES.                                                      SQ2184.2
 027200     OPEN I-O RAW-DATA.                                           SQ2184.2
-027300     MOVE CCVS-PGM-ID TO RAW-DATA-KEY.                            SQ2184.2
-027400     READ RAW-DATA INVALID KEY GO TO END-E-1.                     SQ2184.2
-027500     MOVE "ABORTED " TO C-ABORT.                                  SQ2184.2
-027600     ADD 1 TO C-NO-OF-TESTS.                                      SQ2184.2
-027700     ACCEPT C-DATE  FROM DATE.                                    SQ2184.2
-027800     ACCEPT C-TIME  FROM TIME.                                    SQ2184.2
-027900     REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.             SQ2184.2
-028000 END-E-1.                                                         SQ2184.2
+027210     MOVE CCVS-PGM-ID TO RAW-DATA-PGM-ID.                         SQ2184.2
+027220     MOVE ALL "9" TO RAW-DATA-RUN-DATE.                           SQ2184.2
+027230     MOVE ALL "9" TO RAW-DATA-RUN-TIME.                           SQ2184.2
+027240     MOVE ZERO TO C-NO-OF-TESTS.                                  SQ2184.2
+027250     MOVE ZERO TO C-OK C-ALL C-FAIL C-DELETED C-INSPECT.          SQ2184.2
+027300     READ RAW-DATA INVALID KEY GO TO OPEN-FILES-NEW-PGM.          SQ2184.2
+027310     PERFORM OPEN-FILES-STAMP.                                    SQ2184.2
+027320     REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.             SQ2184.2
+027330     GO TO END-E-1.                                               SQ2184.2
+027340 OPEN-FILES-NEW-PGM.                                              SQ2184.2
+027350     PERFORM OPEN-FILES-STAMP.                                    SQ2184.2
+027360     WRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-1.               SQ2184.2
+027400 END-E-1.                                                         SQ2184.2
+027410     MOVE WS-RUN-DATE TO RAW-DATA-RUN-DATE.                       SQ2184.2
+027420     MOVE WS-RUN-TIME TO RAW-DATA-RUN-TIME.                       SQ2184.2
+027430     WRITE RAW-DATA-SATZ INVALID KEY CONTINUE.                    SQ2184.2
+027440     MOVE RAW-DATA-KEY TO SAVE-RUN-KEY.                           SQ2184.2
 028100     CLOSE RAW-DATA.                                              SQ2184.2
 028200     OPEN     OUTPUT PRINT-FILE.                                  SQ2184.2
+028210     OPEN     OUTPUT AUDIT-FILE.                                  SQ2184.2
+028220     OPEN     OUTPUT CSV-FILE.                                    SQ2184.2
 028300     MOVE CCVS-PGM-ID TO TEST-ID. MOVE CCVS-PGM-ID TO ID-AGAIN.   SQ2184.2
 028400     MOVE    SPACE TO TEST-RESULTS.                               SQ2184.2
 028500     PERFORM  HEAD-ROUTINE THRU COLUMN-NAMES-ROUTINE.             SQ2184.2
@@ -291,34 +375,71 @@
 029100                  FILE-RECORD-INFO (REC-SKL-SUB).                 SQ2184.2
 029200 CCVS-INIT-EXIT.                                                  SQ2184.2
 029300     GO TO CCVS1-EXIT.                                            SQ2184.2
+029340 OPEN-FILES-STAMP.                                                SQ2184.2
+029342     ADD 1 TO C-NO-OF-TESTS.                                      SQ2184.2
+029344     MOVE "ABORTED " TO C-ABORT.                                  SQ2184.2
+029346     ACCEPT WS-RUN-DATE FROM DATE.                                SQ2184.2
+029348     ACCEPT WS-RUN-TIME FROM TIME.                                SQ2184.2
 029400 CLOSE-FILES.                                                     SQ2184.2
-029500     PERFORM END-ROUTINE THRU END-ROUTINE-13. CLOSE PRINT-FILE.   SQ2184.2
-029600     OPEN I-O RAW-DATA.                                           SQ2184.2
-029700     MOVE CCVS-PGM-ID TO RAW-DATA-KEY.                            SQ2184.2
-029800     READ RAW-DATA INVALID KEY GO TO END-E-2.                     SQ2184.2
-029900     MOVE "OK.     " TO C-ABORT.                                  SQ2184.2
-030000     MOVE PASS-COUNTER TO C-OK.                                   SQ2184.2
-030100     MOVE ERROR-HOLD   TO C-ALL.                                  SQ2184.2
-030200     MOVE ERROR-COUNTER TO C-FAIL.                                SQ2184.2
-030300     MOVE DELETE-CNT TO C-DELETED.                                SQ2184.2
-030400     MOVE INSPECT-COUNTER TO C-INSPECT.                           SQ2184.2
-030500     REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-2.             SQ2184.2
+029410     PERFORM END-ROUTINE THRU END-ROUTINE-13.                     SQ2184.2
+029420     PERFORM RECONCILE-TRAILER.                                   SQ2184.2
+029430     PERFORM ELAPSED-TIME-TRAILER.                                SQ2184.2
+029440     OPEN I-O RAW-DATA.                                           SQ2184.2
+029450     PERFORM FIND-PREVIOUS-RUN.                                   SQ2184.2
+029460     PERFORM NEW-FAILURE-TRAILER.                                 SQ2184.2
+029470     CLOSE PRINT-FILE.                                            SQ2184.2
+029480     CLOSE AUDIT-FILE.                                            SQ2184.2
+029490     CLOSE CSV-FILE.                                              SQ2184.2
+029500     MOVE CCVS-PGM-ID TO RAW-DATA-PGM-ID.                         SQ2184.2
+029510     MOVE ALL "9" TO RAW-DATA-RUN-DATE.                           SQ2184.2
+029520     MOVE ALL "9" TO RAW-DATA-RUN-TIME.                           SQ2184.2
+029530     READ RAW-DATA INVALID KEY GO TO END-E-2.                     SQ2184.2
+029540     PERFORM CLOSE-FILES-STAMP.                                   SQ2184.2
+029550     REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-2.             SQ2184.2
 030600 END-E-2.                                                         SQ2184.2
+030610     MOVE SAVE-RUN-KEY TO RAW-DATA-KEY.                           SQ2184.2
+030620     READ RAW-DATA INVALID KEY GO TO END-E-2X.                    SQ2184.2
+030630     PERFORM CLOSE-FILES-STAMP.                                   SQ2184.2
+030640     REWRITE RAW-DATA-SATZ INVALID KEY GO TO END-E-2X.            SQ2184.2
+030650 END-E-2X.                                                        SQ2184.2
 030700     CLOSE RAW-DATA.                                              SQ2184.2
 030800 TERMINATE-CCVS.                                                  SQ2184.2
 030900     EXIT PROGRAM.                                                SQ2184.2
 031000 TERMINATE-CALL.                                                  SQ2184.2
 031100     STOP     RUN.                                                SQ2184.2
+031150 CLOSE-FILES-STAMP.                                               SQ2184.2
+031160     MOVE "OK.     " TO C-ABORT.                                  SQ2184.2
+031170     MOVE PASS-COUNTER TO C-OK.                                   SQ2184.2
+031180     MOVE ERROR-HOLD   TO C-ALL.                                  SQ2184.2
+031190     MOVE ERROR-COUNTER TO C-FAIL.                                SQ2184.2
+031195     MOVE DELETE-CNT TO C-DELETED.                                SQ2184.2
+031198     MOVE INSPECT-COUNTER TO C-INSPECT.                           SQ2184.2
 031200 INSPT. MOVE "INSPT" TO P-OR-F. ADD 1 TO INSPECT-COUNTER.         SQ2184.2
 031300 PASS.  MOVE "PASS " TO P-OR-F.  ADD 1 TO PASS-COUNTER.           SQ2184.2
 031400 FAIL.  MOVE "FAIL*" TO P-OR-F.  ADD 1 TO ERROR-COUNTER.          SQ2184.2
 031500 DE-LETE.  MOVE "*****" TO P-OR-F.  ADD 1 TO DELETE-CNT.          SQ2184.2
 031600     MOVE "****TEST DELETED****" TO RE-MARK.                      SQ2184.2
+031610 AUDIT-TRAIL.                                                     SQ2184.2
+031620     MOVE CCVS-PGM-ID TO AUDIT-PGM-ID.                            SQ2184.2
+031630     MOVE WS-RUN-DATE TO AUDIT-RUN-DATE.                          SQ2184.2
+031640     MOVE WS-RUN-TIME TO AUDIT-RUN-TIME.                          SQ2184.2
+031650     MOVE P-OR-F TO AUDIT-OUTCOME.                                SQ2184.2
+031660     MOVE FEATURE TO AUDIT-FEATURE.                               SQ2184.2
+031670     MOVE PAR-NAME TO AUDIT-PAR-NAME.                             SQ2184.2
+031680     MOVE RE-MARK TO AUDIT-RE-MARK.                               SQ2184.2
+031690     WRITE AUDIT-REC.                                             SQ2184.2
 031700 PRINT-DETAIL.                                                    SQ2184.2
 031800     IF REC-CT NOT EQUAL TO ZERO                                  SQ2184.2
 031900             MOVE "." TO PARDOT-X                                 SQ2184.2
 032000             MOVE REC-CT TO DOTVALUE.                             SQ2184.2
 032100     MOVE     TEST-RESULTS TO PRINT-REC. PERFORM WRITE-LINE.      SQ2184.2
+032105     PERFORM WRITE-CSV-DETAIL.                                    SQ2184.2
+032108     IF P-OR-F EQUAL TO "PASS " ADD 1 TO RECON-PASS-CT.           SQ2184.2
+032112     IF P-OR-F EQUAL TO "FAIL*" ADD 1 TO RECON-FAIL-CT.           SQ2184.2
+032116     IF P-OR-F EQUAL TO "*****" ADD 1 TO RECON-DELETE-CT.         SQ2184.2
+032120     IF P-OR-F EQUAL TO "INSPT" ADD 1 TO RECON-INSPT-CT.          SQ2184.2
+032130     IF P-OR-F EQUAL TO "FAIL*" OR P-OR-F EQUAL TO "*****"        SQ2184.2
+032140     PERFORM AUDIT-TRAIL.                                         SQ2184.2
 032200     IF P-OR-F EQUAL TO "FAIL*"  PERFORM WRITE-LINE               SQ2184.2
 032300        PERFORM FAIL-ROUTINE THRU FAIL-ROUTINE-EX                 SQ2184.2
 032400          ELSE PERFORM BAIL-OUT THRU BAIL-OUT-EX.                 SQ2184.2
@@ -326,6 +447,13 @@
 032600     MOVE SPACE TO CORRECT-X.                                     SQ2184.2
 032700     IF     REC-CT EQUAL TO ZERO  MOVE SPACE TO PAR-NAME.         SQ2184.2
 032800     MOVE     SPACE TO RE-MARK.                                   SQ2184.2
+032810 WRITE-CSV-DETAIL.                                                SQ2184.2
+032820     MOVE FEATURE  TO CSV-FEATURE.                                SQ2184.2
+032830     MOVE PAR-NAME TO CSV-PAR-NAME.                               SQ2184.2
+032840     MOVE P-OR-F   TO CSV-P-OR-F.                                 SQ2184.2
+032850     MOVE RE-MARK  TO CSV-RE-MARK.                                SQ2184.2
+032860     MOVE CSV-DETAIL-LINE TO CSV-REC.                             SQ2184.2
+032870     WRITE CSV-REC.                                               SQ2184.2
 032900 HEAD-ROUTINE.                                                    SQ2184.2
 033000     MOVE CCVS-H-1 TO DUMMY-RECORD. PERFORM WRITE-LINE 2 TIMES.   SQ2184.2
 033100     MOVE CCVS-H-2 TO DUMMY-RECORD. PERFORM WRITE-LINE 5 TIMES.   SQ2184.2
@@ -352,21 +480,95 @@
 035200     IF       ERROR-COUNTER IS EQUAL TO ZERO                      SQ2184.2
 035300         MOVE "NO " TO ERROR-TOTAL                                SQ2184.2
 035400         ELSE                                                     SQ2184.2
-035500         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       SQ2184.2
+035450         MOVE ERROR-COUNTER TO ERROR-TOTAL.                       SQ2184.2
 035600     MOVE     CCVS-E-2 TO DUMMY-RECORD.                           SQ2184.2
 035700     PERFORM WRITE-LINE.                                          SQ2184.2
 035800 END-ROUTINE-13.                                                  SQ2184.2
 035900     IF DELETE-CNT IS EQUAL TO ZERO                               SQ2184.2
-036000         MOVE "NO " TO ERROR-TOTAL  ELSE                          SQ2184.2
-036100         MOVE DELETE-CNT TO ERROR-TOTAL.                          SQ2184.2
+036000         MOVE "NO " TO ERROR-TOTAL                                SQ2184.2
+036040         ELSE                                                     SQ2184.2
+036060         MOVE DELETE-CNT TO ERROR-TOTAL.                          SQ2184.2
 036200     MOVE "TEST(S) DELETED     " TO ENDER-DESC.                   SQ2184.2
 036300     MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2184.2
 036400      IF   INSPECT-COUNTER EQUAL TO ZERO                          SQ2184.2
 036500          MOVE "NO " TO ERROR-TOTAL                               SQ2184.2
-036600      ELSE MOVE INSPECT-COUNTER TO ERROR-TOTAL.                   SQ2184.2
+036540      ELSE                                                        SQ2184.2
+036560          MOVE INSPECT-COUNTER TO ERROR-TOTAL.                    SQ2184.2
 036700      MOVE "TEST(S) REQUIRE INSPECTION" TO ENDER-DESC.            SQ2184.2
 036800      MOVE CCVS-E-2 TO DUMMY-RECORD. PERFORM WRITE-LINE.          SQ2184.2
 036900     MOVE CCVS-E-3 TO DUMMY-RECORD. PERFORM WRITE-LINE.           SQ2184.2
+036910 RECONCILE-TRAILER.                                               SQ2184.2
+036911     IF RECON-PASS-CT NOT EQUAL TO PASS-COUNTER                   SQ2184.2
+036912         OR RECON-FAIL-CT NOT EQUAL TO ERROR-COUNTER              SQ2184.2
+036913         OR RECON-DELETE-CT NOT EQUAL TO DELETE-CNT               SQ2184.2
+036914         OR RECON-INSPT-CT NOT EQUAL TO INSPECT-COUNTER           SQ2184.2
+036915             SET RECON-TRAILER-MISMATCH TO TRUE                   SQ2184.2
+036916             MOVE "**RECONCILIATION: PRINTED TOTALS DO NOT" TO    SQ2184.2
+036917                 DUMMY-RECORD                                     SQ2184.2
+036918             PERFORM WRITE-LINE                                   SQ2184.2
+036919             MOVE "  MATCH RUN COUNTERS - CHECK PRINT-FILE**" TO  SQ2184.2
+036920                 DUMMY-RECORD                                     SQ2184.2
+036921             PERFORM WRITE-LINE.                                  SQ2184.2
+036922 ELAPSED-TIME-TRAILER.                                            SQ2184.2
+036923     ACCEPT WS-END-TIME FROM TIME.                                SQ2184.2
+036924     COMPUTE WS-START-SECS =                                      SQ2184.2
+036925         (WRT-HH * 3600) + (WRT-MM * 60) + WRT-SS.                SQ2184.2
+036926     COMPUTE WS-END-SECS =                                        SQ2184.2
+036927         (WET-HH * 3600) + (WET-MM * 60) + WET-SS.                SQ2184.2
+036928     COMPUTE WS-ELAPSED-SECS = WS-END-SECS - WS-START-SECS.       SQ2184.2
+036929     IF WS-ELAPSED-SECS < 0                                       SQ2184.2
+036930         ADD 86400 TO WS-ELAPSED-SECS.                            SQ2184.2
+036931     IF WS-ELAPSED-SECS = 0                                       SQ2184.2
+036932         MOVE ERROR-HOLD TO WS-THROUGHPUT                         SQ2184.2
+036933     ELSE                                                         SQ2184.2
+036934         COMPUTE WS-THROUGHPUT = ERROR-HOLD / WS-ELAPSED-SECS.    SQ2184.2
+036935     MOVE WS-ELAPSED-SECS TO ETL-ELAPSED.                         SQ2184.2
+036936     MOVE WS-THROUGHPUT TO ETL-THROUGHPUT.                        SQ2184.2
+036937     MOVE ELAPSED-TIME-LINE TO DUMMY-RECORD.                      SQ2184.2
+036938     PERFORM WRITE-LINE.                                          SQ2184.2
+036939 FIND-PREVIOUS-RUN.                                               SQ2184.2
+036940     MOVE ZERO TO PREV-RUN-FOUND.                                 SQ2184.2
+036941     MOVE ZERO TO PREV-SEARCH-DONE.                               SQ2184.2
+036942     MOVE ZERO TO PREV-C-FAIL.                                    SQ2184.2
+036943     MOVE ZERO TO PREV-C-DELETED.                                 SQ2184.2
+036944     MOVE SAVE-RUN-KEY TO RAW-DATA-KEY.                           SQ2184.2
+036945     START RAW-DATA KEY IS LESS THAN RAW-DATA-KEY                 SQ2184.2
+036946             INVALID KEY MOVE 1 TO PREV-SEARCH-DONE.              SQ2184.2
+036947     PERFORM FIND-PREVIOUS-RUN-STEP THRU                          SQ2184.2
+036948             FIND-PREVIOUS-RUN-STEP-EX                            SQ2184.2
+036949             UNTIL PREV-SEARCH-DONE EQUAL TO 1.                   SQ2184.2
+036950 FIND-PREVIOUS-RUN-STEP.                                          SQ2184.2
+036951     READ RAW-DATA PREVIOUS RECORD                                SQ2184.2
+036952         AT END MOVE 1 TO PREV-SEARCH-DONE                        SQ2184.2
+036953     END-READ.                                                    SQ2184.2
+036954     IF PREV-SEARCH-DONE EQUAL TO 1                               SQ2184.2
+036955         GO TO FIND-PREVIOUS-RUN-STEP-EX.                         SQ2184.2
+036956     IF RAW-DATA-PGM-ID NOT EQUAL TO CCVS-PGM-ID                  SQ2184.2
+036957         MOVE 1 TO PREV-SEARCH-DONE                               SQ2184.2
+036958         GO TO FIND-PREVIOUS-RUN-STEP-EX.                         SQ2184.2
+036959     IF RAW-DATA-RUN-DATE EQUAL TO ALL "9"                        SQ2184.2
+036960         GO TO FIND-PREVIOUS-RUN-STEP-EX.                         SQ2184.2
+036961     MOVE 1 TO PREV-RUN-FOUND.                                    SQ2184.2
+036962     MOVE 1 TO PREV-SEARCH-DONE.                                  SQ2184.2
+036963     MOVE C-FAIL TO PREV-C-FAIL.                                  SQ2184.2
+036964     MOVE C-DELETED TO PREV-C-DELETED.                            SQ2184.2
+036965 FIND-PREVIOUS-RUN-STEP-EX. EXIT.                                 SQ2184.2
+036966 NEW-FAILURE-TRAILER.                                             SQ2184.2
+036967     MOVE ZERO TO NEW-FAIL-COUNT.                                 SQ2184.2
+036968     MOVE ZERO TO NEW-DELETE-COUNT.                               SQ2184.2
+036969     IF PREV-RUN-FOUND NOT EQUAL TO 1                             SQ2184.2
+036970         MOVE ERROR-COUNTER TO NEW-FAIL-COUNT                     SQ2184.2
+036971         MOVE DELETE-CNT TO NEW-DELETE-COUNT                      SQ2184.2
+036972         GO TO NEW-FAILURE-TRAILER-WRITE.                         SQ2184.2
+036973     IF ERROR-COUNTER GREATER THAN PREV-C-FAIL                    SQ2184.2
+036974         COMPUTE NEW-FAIL-COUNT = ERROR-COUNTER - PREV-C-FAIL.    SQ2184.2
+036975     IF DELETE-CNT GREATER THAN PREV-C-DELETED                    SQ2184.2
+036976         COMPUTE NEW-DELETE-COUNT = DELETE-CNT - PREV-C-DELETED.  SQ2184.2
+036977 NEW-FAILURE-TRAILER-WRITE.                                       SQ2184.2
+036978     MOVE NEW-FAIL-COUNT TO NFL-NEW-FAIL.                         SQ2184.2
+036979     MOVE NEW-DELETE-COUNT TO NFL-NEW-DELETE.                     SQ2184.2
+036980     MOVE NEW-FAILURE-LINE TO DUMMY-RECORD.                       SQ2184.2
+036981     PERFORM WRITE-LINE.                                          SQ2184.2
 037000 WRITE-LINE.                                                      SQ2184.2
 037100     ADD 1 TO RECORD-COUNT.                                       SQ2184.2
 037200     IF RECORD-COUNT GREATER 50                                   SQ2184.2
@@ -384,7 +586,63 @@
 038400     MOVE SPACE TO DUMMY-RECORD.                                  SQ2184.2
 038500 BLANK-LINE-PRINT.                                                SQ2184.2
 038600     PERFORM WRT-LN.                                              SQ2184.2
-038700 FAIL-ROUTINE.                                                    SQ2184.2
+038620 WRITE-REJECT-REC.                                                SQ2184.2
+038630     ADD 1 TO REJECT-COUNT.                                       SQ2184.2
+038640     MOVE XRECORD-NUMBER (1) TO REJ-RECORD-NUMBER.                SQ2184.2
+038650     MOVE XRECORD-LENGTH (1) TO REJ-RECORD-LENGTH.                SQ2184.2
+038660     MOVE "LENGTH/SEQUENCE CHECK FAILED" TO REJ-REASON.           SQ2184.2
+038670     WRITE REJECT-REC.                                            SQ2184.2
+038671 CHECKPOINT-RESTART-INIT.                                         SQ2184.2
+038672     OPEN I-O CHECKPOINT-FILE. MOVE CCVS-PGM-ID TO CHECKPOINT-KEY.SQ2184.2
+038673     READ CHECKPOINT-FILE INVALID KEY                             SQ2184.2
+038674         MOVE ZERO TO CKPT-COUNT-OF-RECS                          SQ2184.2
+038675         MOVE ZERO TO CKPT-RECORDS-IN-ERROR                       SQ2184.2
+038676         MOVE ZERO TO CKPT-CHECKSUM                               SQ2184.2
+038677         WRITE CHECKPOINT-SATZ.                                   SQ2184.2
+038678     IF CKPT-COUNT-OF-RECS GREATER THAN ZERO                      SQ2184.2
+038679         MOVE CKPT-COUNT-OF-RECS TO COUNT-OF-RECS                 SQ2184.2
+038680         MOVE CKPT-RECORDS-IN-ERROR TO RECORDS-IN-ERROR           SQ2184.2
+038681         MOVE CKPT-CHECKSUM TO SQ-VS6-CHECKSUM                    SQ2184.2
+038682         PERFORM SKIP-TO-CHECKPOINT                               SQ2184.2
+038683         PERFORM DETERMINE-RESTART-STAGE.                         SQ2184.2
+038684 WRITE-CHECKPOINT.                                                SQ2184.2
+038685     MOVE ZERO TO CKPT-TALLY.                                     SQ2184.2
+038686     MOVE COUNT-OF-RECS TO CKPT-COUNT-OF-RECS.                    SQ2184.2
+038687     MOVE RECORDS-IN-ERROR TO CKPT-RECORDS-IN-ERROR.              SQ2184.2
+038688     MOVE SQ-VS6-CHECKSUM TO CKPT-CHECKSUM.                       SQ2184.2
+038689     ACCEPT CKPT-CHECKPOINT-TIME FROM TIME.                       SQ2184.2
+038690     REWRITE CHECKPOINT-SATZ INVALID KEY CONTINUE.                SQ2184.2
+038691 SKIP-TO-CHECKPOINT.                                              SQ2184.2
+038692     MOVE COUNT-OF-RECS TO SKIP-TARGET.                           SQ2184.2
+038693     MOVE ZERO TO SKIP-COUNTER.                                   SQ2184.2
+038694     PERFORM SKIP-ONE-RECORD                                      SQ2184.2
+038695         UNTIL SKIP-COUNTER GREATER THAN OR EQUAL TO SKIP-TARGET. SQ2184.2
+038696 SKIP-ONE-RECORD.                                                 SQ2184.2
+038697     READ SQ-VS6                                                  SQ2184.2
+038698         AT END                                                   SQ2184.2
+038699             MOVE 1 TO EOF-FLAG                                   SQ2184.2
+038700             MOVE SKIP-TARGET TO SKIP-COUNTER                     SQ2184.2
+038701         NOT AT END                                               SQ2184.2
+038702             ADD 1 TO SKIP-COUNTER                                SQ2184.2
+038703     END-READ.                                                    SQ2184.2
+038704 DETERMINE-RESTART-STAGE.                                         SQ2184.2
+038705     IF COUNT-OF-RECS LESS THAN 2                                 SQ2184.2
+038706         MOVE 2 TO RESTART-STAGE                                  SQ2184.2
+038707     ELSE                                                         SQ2184.2
+038708     IF COUNT-OF-RECS LESS THAN 12                                SQ2184.2
+038709         MOVE 3 TO RESTART-STAGE                                  SQ2184.2
+038710         COMPUTE RESTART-REMAINING = 12 - COUNT-OF-RECS           SQ2184.2
+038711     ELSE                                                         SQ2184.2
+038712     IF COUNT-OF-RECS LESS THAN 112                               SQ2184.2
+038713         MOVE 4 TO RESTART-STAGE                                  SQ2184.2
+038714         COMPUTE RESTART-REMAINING = 112 - COUNT-OF-RECS          SQ2184.2
+038715     ELSE                                                         SQ2184.2
+038716     IF COUNT-OF-RECS LESS THAN 450                               SQ2184.2
+038717         MOVE 5 TO RESTART-STAGE                                  SQ2184.2
+038718         COMPUTE RESTART-REMAINING = 450 - COUNT-OF-RECS          SQ2184.2
+038719     ELSE                                                         SQ2184.2
+038720         MOVE 6 TO RESTART-STAGE.                                 SQ2184.2
+038730 FAIL-ROUTINE.                                                    SQ2184.2
 038800     IF COMPUTED-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.   SQ2184.2
 038900     IF CORRECT-X NOT EQUAL TO SPACE GO TO FAIL-ROUTINE-WRITE.    SQ2184.2
 039000     MOVE "NO FURTHER INFORMATION, SEE PROGRAM." TO INFO-TEXT.    SQ2184.2
@@ -414,6 +672,7 @@
 041400     MOVE "S" TO XLABEL-TYPE (1).                                 SQ2184.2
 041500     MOVE 000000 TO XRECORD-NUMBER (1).                           SQ2184.2
 041600     MOVE ZERO TO COUNT-OF-RECS.                                  SQ2184.2
+041650     MOVE ZERO TO SQ-VS6-CHECKSUM.                                SQ2184.2
 041700     OPEN OUTPUT SQ-VS6.                                          SQ2184.2
 041800     MOVE "MULTIPLE LENGTH RECS " TO SQ-VS6-FILLER.               SQ2184.2
 041900 WRITE-TEST-GF-01.                                                SQ2184.2
@@ -434,12 +693,17 @@
 043400*    AND RECORDS OF 151 CHARACTERS.  THE SEQUENCE IN WHICH THE    SQ2184.2
 043500*    RECORDS WERE WRITTEN IS S-L-10S-100L-338S.                   SQ2184.2
 043600 WRITE-CLOSE-GF-01.                                               SQ2184.2
+043610     MOVE COUNT-OF-RECS TO SQ-VS6-TRAILER-COUNT.                  SQ2184.2
+043620     MOVE SQ-VS6-CHECKSUM TO SQ-VS6-TRAILER-CHECKSUM.             SQ2184.2
+043630     MOVE "TRAILR" TO SQ-VS6-TRAILER-ID.                          SQ2184.2
+043640     WRITE SQ-VS6-TRAILER-M-G-120.                                SQ2184.2
 043700     CLOSE SQ-VS6.                                                SQ2184.2
 043800     GO TO READ-INIT-F1-01.                                       SQ2184.2
 043900 WRITE-SHORT-REC.                                                 SQ2184.2
 044000     MOVE "R1-M-G" TO XRECORD-NAME (1).                           SQ2184.2
 044100     MOVE 000120 TO XRECORD-LENGTH (1).                           SQ2184.2
 044200     ADD 1 TO COUNT-OF-RECS.                                      SQ2184.2
+044210     ADD COUNT-OF-RECS TO SQ-VS6-CHECKSUM.                        SQ2184.2
 044300     MOVE COUNT-OF-RECS TO XRECORD-NUMBER (1).                    SQ2184.2
 044400     MOVE "SHORT" TO LONG-OR-SHORT.                               SQ2184.2
 044500     MOVE COUNT-OF-RECS TO SQ-VS6-RECNO.                          SQ2184.2
@@ -449,6 +713,7 @@
 044900     MOVE "R2-M-G" TO XRECORD-NAME (1).                           SQ2184.2
 045000     MOVE 000151 TO XRECORD-LENGTH (1).                           SQ2184.2
 045100     ADD 1 TO COUNT-OF-RECS.                                      SQ2184.2
+045110     ADD COUNT-OF-RECS TO SQ-VS6-CHECKSUM.                        SQ2184.2
 045200     MOVE COUNT-OF-RECS TO XRECORD-NUMBER (1).                    SQ2184.2
 045300     MOVE "LONG" TO LONG-OR-SHORT.                                SQ2184.2
 045400     MOVE COUNT-OF-RECS TO SQ-VS6-RECNO.                          SQ2184.2
@@ -456,10 +721,19 @@
 045600     WRITE SQ-VS6R2-M-G-151.                                      SQ2184.2
 045700 READ-INIT-F1-01.                                                 SQ2184.2
 045800     MOVE ZERO TO COUNT-OF-RECS.                                  SQ2184.2
+045850     MOVE ZERO TO SQ-VS6-CHECKSUM.                                SQ2184.2
 045900     MOVE ZERO TO EOF-FLAG.                                       SQ2184.2
 046000     MOVE ZERO TO RECORDS-IN-ERROR.                               SQ2184.2
 046100     MOVE ZERO TO ERROR-FLAG.                                     SQ2184.2
+046150     MOVE ZERO TO REJECT-COUNT.                                   SQ2184.2
 046200     OPEN INPUT SQ-VS6.                                           SQ2184.2
+046250     OPEN OUTPUT REJECT-FILE.                                     SQ2184.2
+046270     PERFORM CHECKPOINT-RESTART-INIT.                             SQ2184.2
+046271     IF RESTART-STAGE EQUAL TO 2 GO TO READ-INIT-F1-02.           SQ2184.2
+046272     IF RESTART-STAGE EQUAL TO 3 GO TO RESTART-TEST-F1-03.        SQ2184.2
+046273     IF RESTART-STAGE EQUAL TO 4 GO TO RESTART-TEST-F1-04.        SQ2184.2
+046274     IF RESTART-STAGE EQUAL TO 5 GO TO RESTART-TEST-F1-05.        SQ2184.2
+046275     IF RESTART-STAGE EQUAL TO 6 GO TO READ-INIT-F1-06.           SQ2184.2
 046300 READ-TEST-F1-01.                                                 SQ2184.2
 046400     PERFORM READ-SHORT-REC THRU READ-SHORT-REC-EXIT.             SQ2184.2
 046500     IF EOF-FLAG EQUAL TO 1                                       SQ2184.2
@@ -485,6 +759,7 @@
 048500          MOVE 1 TO EOF-FLAG                                      SQ2184.2
 048600          GO TO READ-SHORT-REC-EXIT.                              SQ2184.2
 048700     ADD 1 TO COUNT-OF-RECS.                                      SQ2184.2
+048710     ADD COUNT-OF-RECS TO SQ-VS6-CHECKSUM.                        SQ2184.2
 048800     MOVE SQ-VS6R1-FIRST TO FILE-RECORD-INFO-P1-120 (1).          SQ2184.2
 048900     IF XRECORD-NAME (1) NOT EQUAL TO "R1-M-G"                    SQ2184.2
 049000          GO TO READ-SHORT-REC-ERROR.                             SQ2184.2
@@ -493,10 +768,16 @@
 049300     IF COUNT-OF-RECS NOT EQUAL TO XRECORD-NUMBER (1)             SQ2184.2
 049400          GO TO READ-SHORT-REC-ERROR.                             SQ2184.2
 049500     IF XLABEL-TYPE (1) EQUAL TO "S"                              SQ2184.2
-049600          GO TO READ-SHORT-REC-EXIT.                              SQ2184.2
+049550          GO TO READ-SHORT-REC-CHECKPOINT.                        SQ2184.2
 049700 READ-SHORT-REC-ERROR.                                            SQ2184.2
 049800     ADD 1 TO RECORDS-IN-ERROR.                                   SQ2184.2
 049900     MOVE 1 TO ERROR-FLAG.                                        SQ2184.2
+049950     MOVE "SHORT" TO REJ-RECORD-TYPE.                             SQ2184.2
+049960     PERFORM WRITE-REJECT-REC.                                    SQ2184.2
+049970 READ-SHORT-REC-CHECKPOINT.                                       SQ2184.2
+049980     ADD 1 TO CKPT-TALLY.                                         SQ2184.2
+049990     IF CKPT-TALLY GREATER THAN OR EQUAL TO CKPT-INTERVAL         SQ2184.2
+049995         PERFORM WRITE-CHECKPOINT.                                SQ2184.2
 050000 READ-SHORT-REC-EXIT.                                             SQ2184.2
 050100     EXIT.                                                        SQ2184.2
 050200 READ-INIT-F1-02.                                                 SQ2184.2
@@ -526,6 +807,7 @@
 052600         MOVE 1 TO EOF-FLAG                                       SQ2184.2
 052700         GO TO READ-LONG-REC-EXIT.                                SQ2184.2
 052800     ADD 1 TO COUNT-OF-RECS.                                      SQ2184.2
+052810     ADD COUNT-OF-RECS TO SQ-VS6-CHECKSUM.                        SQ2184.2
 052900     MOVE SQ-VS6R2-FIRST TO FILE-RECORD-INFO-P1-120 (1).          SQ2184.2
 053000     IF XRECORD-NAME (1) NOT EQUAL TO "R2-M-G"                    SQ2184.2
 053100         GO TO READ-LONG-REC-ERROR.                               SQ2184.2
@@ -535,16 +817,28 @@
 053500     IF SAVE-COUNT-OF-RECS NOT EQUAL TO SQ-VS6-RECNO              SQ2184.2
 053600         GO TO READ-LONG-REC-ERROR.                               SQ2184.2
 053700     IF LONG-OR-SHORT EQUAL TO "LONG "                            SQ2184.2
-053800         GO TO READ-LONG-REC-EXIT.                                SQ2184.2
+053750         GO TO READ-LONG-REC-CHECKPOINT.                          SQ2184.2
 053900 READ-LONG-REC-ERROR.                                             SQ2184.2
 054000     ADD 1 TO RECORDS-IN-ERROR.                                   SQ2184.2
 054100     MOVE 1 TO ERROR-FLAG.                                        SQ2184.2
+054150     MOVE "LONG " TO REJ-RECORD-TYPE.                             SQ2184.2
+054160     PERFORM WRITE-REJECT-REC.                                    SQ2184.2
+054170 READ-LONG-REC-CHECKPOINT.                                        SQ2184.2
+054180     ADD 1 TO CKPT-TALLY.                                         SQ2184.2
+054190     IF CKPT-TALLY GREATER THAN OR EQUAL TO CKPT-INTERVAL         SQ2184.2
+054195         PERFORM WRITE-CHECKPOINT.                                SQ2184.2
 054200 READ-LONG-REC-EXIT.                                              SQ2184.2
 054300     EXIT.                                                        SQ2184.2
 054400 READ-INIT-F1-03.                                                 SQ2184.2
 054500     MOVE ZERO TO ERROR-FLAG.                                     SQ2184.2
 054600 READ-TEST-F1-03.                                                 SQ2184.2
-054700     PERFORM READ-SHORT-REC THRU READ-SHORT-REC-EXIT 10 TIMES.    SQ2184.2
+054620     MOVE 10 TO STAGE-ITERATIONS.                                 SQ2184.2
+054640     GO TO READ-RUN-F1-03.                                        SQ2184.2
+054660 RESTART-TEST-F1-03.                                              SQ2184.2
+054680     MOVE RESTART-REMAINING TO STAGE-ITERATIONS.                  SQ2184.2
+054690 READ-RUN-F1-03.                                                  SQ2184.2
+054700     PERFORM READ-SHORT-REC THRU READ-SHORT-REC-EXIT              SQ2184.2
+054701         STAGE-ITERATIONS TIMES.                                  SQ2184.2
 054800     IF EOF-FLAG EQUAL TO 1                                       SQ2184.2
 054900          MOVE "UNEXPECTED EOF" TO RE-MARK                        SQ2184.2
 055000          GO TO READ-EOF-F1-06.                                   SQ2184.2
@@ -563,7 +857,13 @@
 056300 READ-INIT-F1-04.                                                 SQ2184.2
 056400     MOVE ZERO TO ERROR-FLAG.                                     SQ2184.2
 056500 READ-TEST-F1-04.                                                 SQ2184.2
-056600     PERFORM READ-LONG-REC THRU READ-LONG-REC-EXIT 100 TIMES.     SQ2184.2
+056520     MOVE 100 TO STAGE-ITERATIONS.                                SQ2184.2
+056540     GO TO READ-RUN-F1-04.                                        SQ2184.2
+056560 RESTART-TEST-F1-04.                                              SQ2184.2
+056580     MOVE RESTART-REMAINING TO STAGE-ITERATIONS.                  SQ2184.2
+056590 READ-RUN-F1-04.                                                  SQ2184.2
+056600     PERFORM READ-LONG-REC THRU READ-LONG-REC-EXIT                SQ2184.2
+056601         STAGE-ITERATIONS TIMES.                                  SQ2184.2
 056700     IF EOF-FLAG EQUAL TO 1                                       SQ2184.2
 056800         MOVE "UNEXPECTED EOF" TO RE-MARK                         SQ2184.2
 056900         GO TO READ-EOF-F1-06.                                    SQ2184.2
@@ -582,7 +882,13 @@
 058200 READ-INIT-F1-05.                                                 SQ2184.2
 058300     MOVE ZERO TO ERROR-FLAG.                                     SQ2184.2
 058400 READ-TEST-F1-05.                                                 SQ2184.2
-058500     PERFORM READ-SHORT-REC THRU READ-SHORT-REC-EXIT 338 TIMES.   SQ2184.2
+058420     MOVE 338 TO STAGE-ITERATIONS.                                SQ2184.2
+058440     GO TO READ-RUN-F1-05.                                        SQ2184.2
+058460 RESTART-TEST-F1-05.                                              SQ2184.2
+058480     MOVE RESTART-REMAINING TO STAGE-ITERATIONS.                  SQ2184.2
+058490 READ-RUN-F1-05.                                                  SQ2184.2
+058500     PERFORM READ-SHORT-REC THRU READ-SHORT-REC-EXIT              SQ2184.2
+058501         STAGE-ITERATIONS TIMES.                                  SQ2184.2
 058600     IF EOF-FLAG EQUAL TO 1                                       SQ2184.2
 058700         MOVE "UNEXPECTED EOF" TO RE-MARK                         SQ2184.2
 058800         GO TO READ-EOF-F1-06.                                    SQ2184.2
@@ -600,13 +906,29 @@
 060000     PERFORM PRINT-DETAIL.                                        SQ2184.2
 060100 READ-INIT-F1-06.                                                 SQ2184.2
 060200     READ SQ-VS6 RECORD END                                       SQ2184.2
-060300         GO TO READ-TEST-F1-06.                                   SQ2184.2
+060300         GO TO READ-TRAILER-MISSING-F1-06.                        SQ2184.2
+060310     IF SQ-VS6-TRAILER-ID NOT EQUAL TO "TRAILR"                   SQ2184.2
+060320         GO TO READ-TRAILER-MISSING-F1-06.                        SQ2184.2
+060330     IF SQ-VS6-TRAILER-COUNT NOT EQUAL TO COUNT-OF-RECS           SQ2184.2
+060340         GO TO READ-TRAILER-BAD-F1-06.                            SQ2184.2
+060350     IF SQ-VS6-TRAILER-CHECKSUM NOT EQUAL TO SQ-VS6-CHECKSUM      SQ2184.2
+060360         GO TO READ-TRAILER-BAD-F1-06.                            SQ2184.2
+060370     READ SQ-VS6 RECORD END                                       SQ2184.2
+060380         GO TO READ-TEST-F1-06.                                   SQ2184.2
 060400     MOVE "MORE THAN 450 RECORDS" TO RE-MARK.                     SQ2184.2
 060500     GO TO READ-FAIL-F1-06.                                       SQ2184.2
 060600 READ-EOF-F1-06.                                                  SQ2184.2
 060700     MOVE "RECORDS READ =" TO COMPUTED-A.                         SQ2184.2
 060800     MOVE COUNT-OF-RECS TO CORRECT-18V0.                          SQ2184.2
 060900     GO TO READ-FAIL-F1-06.                                       SQ2184.2
+060910 READ-TRAILER-MISSING-F1-06.                                      SQ2184.2
+060920     MOVE "TRAILER RECNO =" TO COMPUTED-A.                        SQ2184.2
+060930     MOVE ZERO TO CORRECT-18V0.                                   SQ2184.2
+060940     GO TO READ-FAIL-F1-06.                                       SQ2184.2
+060950 READ-TRAILER-BAD-F1-06.                                          SQ2184.2
+060960     MOVE "TRAILER COUNT =" TO COMPUTED-A.                        SQ2184.2
+060970     MOVE SQ-VS6-TRAILER-COUNT TO CORRECT-18V0.                   SQ2184.2
+060980     GO TO READ-FAIL-F1-06.                                       SQ2184.2
 061000 READ-TEST-F1-06.                                                 SQ2184.2
 061100     IF RECORDS-IN-ERROR NOT EQUAL TO ZERO                        SQ2184.2
 061200         MOVE "RECORDS IN ERROR =" TO COMPUTED-A                  SQ2184.2
@@ -624,6 +946,12 @@
 062400     PERFORM PRINT-DETAIL.                                        SQ2184.2
 062500 READ-CLOSE-F1-06.                                                SQ2184.2
 062600     CLOSE SQ-VS6.                                                SQ2184.2
+062650     CLOSE REJECT-FILE.                                           SQ2184.2
+062660     MOVE ZERO TO CKPT-COUNT-OF-RECS.                             SQ2184.2
+062670     MOVE ZERO TO CKPT-RECORDS-IN-ERROR.                          SQ2184.2
+062675     MOVE ZERO TO CKPT-CHECKSUM.                                  SQ2184.2
+062680     REWRITE CHECKPOINT-SATZ INVALID KEY CONTINUE.                SQ2184.2
+062690     CLOSE CHECKPOINT-FILE.                                       SQ2184.2
 062700 SECT-SQ218A-0002 SECTION.                                        SQ2184.2
 062800*        THIS SECTION CHECKS IF THE ENTIRE RECORD AREA IS WRITTEN SQ2184.2
 062900*    ON THE OUTPUT DEVICE WHEN A SHORT RECORD IS WRITTEN.  THE    SQ2184.2
