@@ -26,9 +26,25 @@
       *_________________________________________________________________
       *SOURCE-COMPUTER.    IBM-3033 WITH DEBUGGING MODE.
        SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
+      *=================================================================
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    A RUNNING LOG OF EVERY FctCode LOOKED UP THROUGH LibFctItem
+      *    AND WHO ASKED FOR IT, SO A FUNCTION CAN BE RETIRED WITHOUT
+      *    HAVING TO GREP EVERY CALLING PROGRAM FOR ITS ENTRY CODE.
+           SELECT FCT-USAGE-FILE ASSIGN TO "FCTUSAGE"
+                  ORGANIZATION IS LINE SEQUENTIAL.
       *=================================================================
        DATA DIVISION.
       *=================================================================
+       FILE SECTION.
+       FD  FCT-USAGE-FILE.
+       01  FCT-USAGE-RECORD.
+           05 FUR-CALLER-ID          PIC X(08).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 FUR-FCT-CODE           PIC X(08).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 FUR-TIMESTAMP          PIC 9(08).
        WORKING-STORAGE SECTION.
        77  C-WSS                     PIC X(03) VALUE 'WSS'.
        01  W-IfrPgm.
@@ -52,28 +68,65 @@
       *    10 cty                    PIC X(02).
        01  LibFctList-Loaded PIC X(01) VALUE SPACE.
            88 LibFctList-IsLoaded      VALUE '1'.
+      *    FCT-USAGE-FILE IS OPENED EXTEND ONCE PER JOB STEP AND LEFT
+      *    OPEN ACROSS CALLS (SAME LOAD-ONCE IDIOM AS LibFctList-Loaded)
+      *    SO REPEATED LOOKUPS DON'T PAY AN OPEN/CLOSE PER CALL. THERE
+      *    IS NO "LAST CALL" SIGNAL IN THE FctList DISPATCH PROTOCOL,
+      *    SO THE FILE RELIES ON THE RUNTIME'S IMPLICIT CLOSE AT
+      *    JOB-STEP END TO FLUSH ITS FINAL BUFFER.
+       01  FCT-USAGE-FILE-SW    PIC X(01) VALUE 'N'.
+           88 FCT-USAGE-FILE-IS-OPEN   VALUE 'Y'.
        
        01  LibFctList-VALUES.
-      *    e5f209fa -> currentDate
+      *    e5f209fa -> currentDate                            v01 ACTIVE
            05 PIC X(08) VALUE 'e5f209fa'.
            05 PIC X(08) VALUE LOW-VALUES.
-      *    b8ac0397 -> currentDateDB2
+           05 PIC 9(02) VALUE 1.
+           05 PIC X(01) VALUE 'A'.
+      *    b8ac0397 -> currentDateDB2                          v01 ACTIVE
            05 PIC X(08) VALUE 'b8ac0397'.
            05 PIC X(08) VALUE LOW-VALUES.
-      *    c4e76b45 -> currentDateJulian
+           05 PIC 9(02) VALUE 1.
+           05 PIC X(01) VALUE 'A'.
+      *    c4e76b45 -> currentDateJulian                       v01 ACTIVE
            05 PIC X(08) VALUE 'c4e76b45'.
            05 PIC X(08) VALUE LOW-VALUES.
-      *    d55b3ea7 -> currentDateFreeFormat
+           05 PIC 9(02) VALUE 1.
+           05 PIC X(01) VALUE 'A'.
+      *    d55b3ea7 -> currentDateFreeFormat                   v02 ACTIVE
            05 PIC X(08) VALUE 'd55b3ea7'.
            05 PIC X(08) VALUE LOW-VALUES.
-      *    bfb0fa9b -> currentDateString
+           05 PIC 9(02) VALUE 2.
+           05 PIC X(01) VALUE 'A'.
+      *    bfb0fa9b -> currentDateString                       v01 ACTIVE
            05 PIC X(08) VALUE 'bfb0fa9b'.
            05 PIC X(08) VALUE LOW-VALUES.
-       
+           05 PIC 9(02) VALUE 1.
+           05 PIC X(01) VALUE 'A'.
+      *    f9d3b21c -> currentDateWithCentury                  v01 ACTIVE
+           05 PIC X(08) VALUE 'f9d3b21c'.
+           05 PIC X(08) VALUE LOW-VALUES.
+           05 PIC 9(02) VALUE 1.
+           05 PIC X(01) VALUE 'A'.
+      *    ab26dc4f -> addBusinessDays                          v01 ACTIVE
+           05 PIC X(08) VALUE 'ab26dc4f'.
+           05 PIC X(08) VALUE LOW-VALUES.
+           05 PIC 9(02) VALUE 1.
+           05 PIC X(01) VALUE 'A'.
+      *    d92c6e14 -> currentDateFreeFormatBulk               v01 ACTIVE
+           05 PIC X(08) VALUE 'd92c6e14'.
+           05 PIC X(08) VALUE LOW-VALUES.
+           05 PIC 9(02) VALUE 1.
+           05 PIC X(01) VALUE 'A'.
+
        01  LibFctList REDEFINES LibFctList-Values.
-           05   LibFctItem    OCCURS 5 INDEXED BY LibFctIndex.
-             10 LibFctCode    PIC X(08).
-             10 LibFctPointer PROCEDURE-POINTER.
+           05   LibFctItem    OCCURS 8 INDEXED BY LibFctIndex.
+             10 LibFctCode      PIC X(08).
+             10 LibFctPointer   PROCEDURE-POINTER.
+             10 LibFctVersion   PIC 9(02).
+             10 LibFctStatus    PIC X(01).
+               88 LibFct-Active   VALUE 'A'.
+               88 LibFct-Retired  VALUE 'R'.
       *_________________________________________________________________
        LINKAGE SECTION.
        01  FctList.
@@ -85,6 +138,13 @@
        01  CallData.
            05  DescriptionId PIC X(08).
              88 CallIsCopy VALUE 'CALL FROM COBOL NOT SUPPORTED'.
+           05  UnresolvedFctCode PIC X(08) VALUE SPACES.
+      *    COBOL-USABLE COMPLETION CODE, SET BY EACH DISPATCH MODE
+      *    BEFORE GOBACK SO THE CALLER CAN TEST IT WITHOUT PARSING
+      *    UnresolvedFctCode ITSELF.
+           05  CallCompletionCode PIC X(02) VALUE '00'.
+             88 CallCompletion-Normal     VALUE '00'.
+             88 CallCompletion-Unresolved VALUE '04'.
            COPY YDVZDAT REPLACING ==:DVZDAT:== BY ==DVZDAT==.
        
       *=================================================================
@@ -113,29 +173,57 @@
        
       *_________________________________________________________________
       *DECLARE FUNCTION currentDateFreeFormat PUBLIC
-      *                   INPUT dateType   PIC X(01)
-      *                         direction  PIC X(01)
-      *                         separator  PIC X(01)
-      *                         culture    TYPE culture
-      *                         returnCode PIC 9(04)
+      *                   INPUT dateType     PIC X(01)
+      *                         direction    PIC X(01)
+      *                         separator    PIC X(01)
+      *                         culture      TYPE culture
+      *                         returnCode   PIC 9(04)
+      *                         errorMessage PIC X(80)
       *                   RETURNING Result PIC X(40).
-       
-       
+
+
        
        
        
       *_________________________________________________________________
       *DECLARE FUNCTION currentDateString PUBLIC
       *    RETURNING Result TYPE dateString.
-       
+
+      *_________________________________________________________________
+      *DECLARE FUNCTION currentDateWithCentury PUBLIC
+      *                   INPUT returnCode PIC 9(04)
+      *                   RETURNING Result TYPE date.
+
+      *_________________________________________________________________
+      *DECLARE FUNCTION addBusinessDays PUBLIC
+      *                   INPUT baseDate  TYPE date
+      *                         dayCount  PIC S9(04)
+      *                   RETURNING Result TYPE date.
+
+      *_________________________________________________________________
+      *DECLARE FUNCTION currentDateFreeFormatBulk PUBLIC
+      *                   INPUT dateType     PIC X(01)
+      *                         direction    PIC X(01)
+      *                         separator    PIC X(01)
+      *                         culture      TYPE culture
+      *                         resetCache   PIC X(01)
+      *                         returnCode   PIC 9(04)
+      *                         errorMessage PIC X(80)
+      *                   RETURNING Result PIC X(40).
+
        Copy-Process-Mode.
            SET ADDRESS OF FCT TO ADDRESS OF CallData
-       
+
            SET FCT-currentDate-01   TO ENTRY 'e5f209fa'
            SET FCT-currentDateDB2-01   TO ENTRY 'b8ac0397'
            SET FCT-currentDateJulian-01   TO ENTRY 'c4e76b45'
            SET FCT-currentDateFreeFormat-01   TO ENTRY 'd55b3ea7'
            SET FCT-currentDateString-01   TO ENTRY 'bfb0fa9b'
+           SET FCT-currentDateWithCentury-01   TO ENTRY 'f9d3b21c'
+           SET FCT-addBusinessDays-01   TO ENTRY 'ab26dc4f'
+           SET FCT-currentDateFreeFormatBulk-01   TO ENTRY 'd92c6e14'
+
+           SET CallCompletion-Normal TO TRUE
            .
        
        FctList-Process-Mode.
@@ -147,21 +235,48 @@
              SET LibFctPointer(3)   TO ENTRY 'c4e76b45'
              SET LibFctPointer(4)   TO ENTRY 'd55b3ea7'
              SET LibFctPointer(5)   TO ENTRY 'bfb0fa9b'
-       
+             SET LibFctPointer(6)   TO ENTRY 'f9d3b21c'
+             SET LibFctPointer(7)   TO ENTRY 'ab26dc4f'
+             SET LibFctPointer(8)   TO ENTRY 'd92c6e14'
+
              SET LibFctList-IsLoaded TO TRUE
            END-IF
        
+           MOVE SPACES TO UnresolvedFctCode
+
            PERFORM VARYING FctIndex FROM 1 BY 1
                    UNTIL FctIndex > NumberOfFunctions
-       
+
              SEARCH LibFctItem VARYING LibFctIndex
+               AT END
+                 MOVE FctCode(FctIndex) TO UnresolvedFctCode
                WHEN LibFctCode(LibFctIndex) = FctCode(FctIndex)
+                    AND LibFct-Active(LibFctIndex)
                  SET FctPointer(FctIndex) TO LibFctPointer(LibFctIndex)
+                 PERFORM RECORD-FCT-USAGE
              END-SEARCH
-       
+
            END-PERFORM
+
+           IF UnresolvedFctCode = SPACES
+             SET CallCompletion-Normal TO TRUE
+           ELSE
+             SET CallCompletion-Unresolved TO TRUE
+           END-IF
            .
-       
+
+       RECORD-FCT-USAGE.
+           IF NOT FCT-USAGE-FILE-IS-OPEN
+             OPEN EXTEND FCT-USAGE-FILE
+             SET FCT-USAGE-FILE-IS-OPEN TO TRUE
+           END-IF
+
+           MOVE DescriptionId       TO FUR-CALLER-ID
+           MOVE FctCode(FctIndex)   TO FUR-FCT-CODE
+           ACCEPT FUR-TIMESTAMP     FROM TIME
+           WRITE FCT-USAGE-RECORD
+           .
+
        END PROGRAM DVZZDAT.
       *
       *DECLARE FUNCTION currentDate PUBLIC
@@ -236,11 +351,12 @@
        END PROGRAM c4e76b45.
       *
       *DECLARE FUNCTION currentDateFreeFormat PUBLIC
-      *                   INPUT dateType   PIC X(01)
-      *                         direction  PIC X(01)
-      *                         separator  PIC X(01)
-      *                         culture    TYPE culture
-      *                         returnCode PIC 9(04)
+      *                   INPUT dateType     PIC X(01)
+      *                         direction    PIC X(01)
+      *                         separator    PIC X(01)
+      *                         culture      TYPE culture
+      *                         returnCode   PIC 9(04)
+      *                         errorMessage PIC X(80)
       *                   RETURNING Result PIC X(40).
       *_________________________________________________________________
        IDENTIFICATION DIVISION.
@@ -254,14 +370,44 @@
            02 YYYY PIC 9(4).
            02 MM PIC 9(2).
            02 DD PIC 9(2).
+      *    CULTURE-KEYED POLICE/INJOUR FORMATTING FLAGS, ONE ROW PER
+      *    LNG/CTY GROUP THIS SHOP FORMATS DATES FOR; THE LAST ROW
+      *    (LOW-VALUES KEY) IS THE FALLBACK FOR AN UNLISTED CULTURE.
+       01  CULTURE-FORMAT-VALUES.
+           05 PIC X(04) VALUE 'ENUS'.
+           05 PIC X(01) VALUE 'M'.
+           05 PIC X(01) VALUE 'P'.
+           05 PIC X(04) VALUE 'ENGB'.
+           05 PIC X(01) VALUE 'M'.
+           05 PIC X(01) VALUE 'N'.
+           05 PIC X(04) VALUE 'FRFR'.
+           05 PIC X(01) VALUE 'P'.
+           05 PIC X(01) VALUE 'P'.
+           05 PIC X(04) VALUE 'DEDE'.
+           05 PIC X(01) VALUE 'P'.
+           05 PIC X(01) VALUE 'N'.
+           05 PIC X(04) VALUE LOW-VALUES.
+           05 PIC X(01) VALUE 'M'.
+           05 PIC X(01) VALUE 'P'.
+       01  CULTURE-FORMAT-TABLE REDEFINES CULTURE-FORMAT-VALUES.
+           05 CFT-ITEM   OCCURS 5 INDEXED BY CFT-IX.
+             10 CFT-KEY.
+               15 CFT-LNG      PIC X(02).
+               15 CFT-CTY      PIC X(02).
+             10 CFT-POLICE     PIC X(01).
+             10 CFT-INJOUR     PIC X(01).
        LINKAGE SECTION.
        01 dateType PIC X(01).
+           88 dateType-VALID         VALUES 'A' 'J' 'M'.
        01 direction PIC X(01).
+           88 direction-VALID        VALUES 'A' 'D'.
        01 separator PIC X(01).
+           88 separator-VALID        VALUES '/' '-' '.' ' '.
        01 culture.
            02 lng PIC X(02).
            02 cty PIC X(02).
        01 returnCode PIC 9(04).
+       01 errorMessage PIC X(80).
        01 Result PIC X(40).
        PROCEDURE DIVISION
              USING BY REFERENCE dateType
@@ -269,6 +415,7 @@
                    BY REFERENCE separator
                    BY REFERENCE culture
                    BY REFERENCE returnCode
+                   BY REFERENCE errorMessage
                    BY REFERENCE Result
            .
            MOVE SPACES                       TO DATS20
@@ -281,16 +428,45 @@
            MOVE lng OF culture               TO DATS20-I-INT-LANG
       *    MOVE culture :: cty               TO DATS20-I-INT-PAYS
            MOVE cty OF culture               TO DATS20-I-INT-PAYS
-           MOVE 'M'                          TO DATS20-I-POLICE
-           MOVE 'P'                          TO DATS20-I-INJOUR
-           SET DATS20-I-DATE1-SSAAMMJJ-OUI   TO TRUE
-           CALL 'ZCALLPGM' USING C-ZDAT2000
-                                 DATS20
-           IF DATS20-O-ERREUR
-               MOVE ALL '9'                  TO returnCode
-               DISPLAY DATS20-O-LIBRET
+           MOVE SPACES                       TO errorMessage
+      *    REJECT FORMAT CODES ZDAT2000 DOES NOT UNDERSTAND, AND ANY
+      *    CULTURE WHOSE LNG/CTY IS NOT A WELL-FORMED 2-CHARACTER
+      *    ALPHABETIC CODE, BEFORE THE EXTERNAL CALL. AN UNLISTED BUT
+      *    WELL-FORMED CULTURE STILL FALLS THROUGH TO THE LOW-VALUES
+      *    DEFAULT ROW IN CULTURE-FORMAT-TABLE, SO IT IS NOT REJECTED
+      *    HERE.
+           IF NOT dateType-VALID
+              OR NOT direction-VALID
+              OR NOT separator-VALID
+              OR lng OF culture NOT ALPHABETIC
+              OR cty OF culture NOT ALPHABETIC
+              OR lng OF culture = SPACES
+              OR cty OF culture = SPACES
+               MOVE 9999                     TO returnCode
+               MOVE SPACES                   TO Result
+               MOVE 'INVALID DATE FORMAT OR CULTURE PARAMETER'
+                                              TO errorMessage
            ELSE
-               MOVE DATS20-O-DATE-LONG       TO Result
+               SET CFT-IX TO 1
+               SEARCH CFT-ITEM VARYING CFT-IX
+                 WHEN CFT-LNG (CFT-IX) = lng OF culture
+                  AND CFT-CTY (CFT-IX) = cty OF culture
+                   CONTINUE
+                 WHEN CFT-KEY (CFT-IX) = LOW-VALUES
+                   CONTINUE
+               END-SEARCH
+               MOVE CFT-POLICE (CFT-IX)      TO DATS20-I-POLICE
+               MOVE CFT-INJOUR (CFT-IX)      TO DATS20-I-INJOUR
+               SET DATS20-I-DATE1-SSAAMMJJ-OUI TO TRUE
+               CALL 'ZCALLPGM' USING C-ZDAT2000
+                                     DATS20
+               IF DATS20-O-ERREUR
+                   MOVE ALL '9'              TO returnCode
+                   MOVE DATS20-O-LIBRET      TO errorMessage
+                   DISPLAY DATS20-O-LIBRET
+               ELSE
+                   MOVE DATS20-O-DATE-LONG   TO Result
+               END-IF
            END-IF
            .
        END PROGRAM d55b3ea7.
@@ -309,3 +485,235 @@
            ACCEPT Result FROM DATE YYYYMMDD
            .
        END PROGRAM bfb0fa9b.
+      *
+      *DECLARE FUNCTION currentDateWithCentury PUBLIC
+      *                   INPUT returnCode PIC 9(04)
+      *                   RETURNING Result TYPE date.
+      *_________________________________________________________________
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. f9d3b21c.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  C-ZBUSDATE               PIC X(08) VALUE 'ZBUSDATE'.
+      *01  W-Dat       TYPE date.
+       01 W-Dat.
+           02 YYYY PIC 9(4).
+           02 MM PIC 9(2).
+           02 DD PIC 9(2).
+      *    THE SHOP-MAINTAINED "CURRENT BUSINESS DATE" CONTROL RECORD,
+      *    FETCHED FROM ZBUSDATE AND USED TO SANITY-CHECK THE SYSTEM
+      *    CLOCK'S CENTURY WINDOW BEFORE IT IS TRUSTED AS TODAY'S DATE.
+       01  BUSINESS-DATE-CTL.
+           02 CTL-YYYY              PIC 9(4).
+           02 CTL-MM                PIC 9(2).
+           02 CTL-DD                PIC 9(2).
+           02 CTL-STATUS            PIC X(02).
+             88 CTL-STATUS-OK              VALUE 'OK'.
+             88 CTL-STATUS-ERROR           VALUE 'ER'.
+       01  WS-YEAR-DIFF             PIC S9(4) COMP.
+       LINKAGE SECTION.
+       01 returnCode PIC 9(04).
+       01 Result.
+           02 YYYY PIC 9(4).
+           02 MM PIC 9(2).
+           02 DD PIC 9(2).
+       PROCEDURE DIVISION
+             USING BY REFERENCE returnCode
+                   BY REFERENCE Result
+           .
+           MOVE ZERO                         TO returnCode
+           ACCEPT W-Dat                      FROM DATE YYYYMMDD
+           MOVE SPACES                       TO BUSINESS-DATE-CTL
+           CALL C-ZBUSDATE USING BUSINESS-DATE-CTL
+           COMPUTE WS-YEAR-DIFF = YYYY OF W-Dat - CTL-YYYY
+           IF CTL-STATUS-ERROR
+              OR FUNCTION ABS(WS-YEAR-DIFF) > 1
+               MOVE ALL '9'                  TO returnCode
+           END-IF
+           MOVE W-Dat                        TO Result
+           .
+       END PROGRAM f9d3b21c.
+      *
+      *DECLARE FUNCTION addBusinessDays PUBLIC
+      *                   INPUT baseDate  TYPE date
+      *                         dayCount  PIC S9(04)
+      *                   RETURNING Result TYPE date.
+      *_________________________________________________________________
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ab26dc4f.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-DATE.
+           02 WS-YYYY               PIC 9(4).
+           02 WS-MM                 PIC 9(2).
+           02 WS-DD                 PIC 9(2).
+       01  WS-WORK-DATE-N REDEFINES WS-WORK-DATE PIC 9(08).
+       01  WS-INTEGER-DATE          PIC S9(9) COMP.
+       01  WS-STEP                  PIC S9(4) COMP.
+       01  WS-DAYS-REMAINING        PIC S9(4) COMP.
+       01  WS-DAY-OF-WEEK           PIC 9(1) COMP.
+       01  WS-HOLIDAY-FOUND-SW      PIC X(01) VALUE 'N'.
+           88 WS-HOLIDAY-FOUND            VALUE 'Y'.
+       01  WS-YEAR-OUT-OF-RANGE-SW  PIC X(01) VALUE 'N'.
+           88 WS-YEAR-OUT-OF-RANGE        VALUE 'Y'.
+      *    SHOP HOLIDAY CALENDAR CHECKED AGAINST EVERY CANDIDATE DATE
+      *    BEFORE IT IS COUNTED AS A BUSINESS DAY; MAINTAINED BY
+      *    OPERATIONS AND EXTENDED A YEAR AT A TIME. HOLIDAY-CALENDAR-
+      *    YEAR-FIRST/-LAST MUST BE KEPT IN STEP WITH THE YEARS ACTUALLY
+      *    PRESENT BELOW SO A DATE THE CALENDAR DOES NOT COVER IS
+      *    REJECTED INSTEAD OF SILENTLY TREATED AS HOLIDAY-FREE.
+       01  HOLIDAY-CALENDAR-YEAR-FIRST PIC 9(4) VALUE 2026.
+       01  HOLIDAY-CALENDAR-YEAR-LAST  PIC 9(4) VALUE 2027.
+       01  HOLIDAY-CALENDAR-VALUES.
+           05 PIC 9(08) VALUE 20260101.
+           05 PIC 9(08) VALUE 20260525.
+           05 PIC 9(08) VALUE 20260704.
+           05 PIC 9(08) VALUE 20261126.
+           05 PIC 9(08) VALUE 20261225.
+           05 PIC 9(08) VALUE 20270101.
+           05 PIC 9(08) VALUE 20270531.
+           05 PIC 9(08) VALUE 20270705.
+           05 PIC 9(08) VALUE 20271125.
+           05 PIC 9(08) VALUE 20271225.
+       01  HOLIDAY-CALENDAR REDEFINES HOLIDAY-CALENDAR-VALUES.
+           05 HOLIDAY-DATE          PIC 9(08) OCCURS 10
+                                     INDEXED BY HOLIDAY-IX.
+       LINKAGE SECTION.
+       01 baseDate.
+           02 YYYY PIC 9(4).
+           02 MM PIC 9(2).
+           02 DD PIC 9(2).
+       01 dayCount PIC S9(04).
+       01 Result.
+           02 YYYY PIC 9(4).
+           02 MM PIC 9(2).
+           02 DD PIC 9(2).
+       PROCEDURE DIVISION
+             USING BY REFERENCE baseDate
+                   BY REFERENCE dayCount
+                   BY REFERENCE Result
+           .
+           MOVE baseDate                     TO WS-WORK-DATE
+           COMPUTE WS-INTEGER-DATE =
+               FUNCTION INTEGER-OF-DATE(WS-WORK-DATE)
+           IF dayCount < ZERO
+               MOVE -1                       TO WS-STEP
+           ELSE
+               MOVE 1                        TO WS-STEP
+           END-IF
+           MOVE FUNCTION ABS(dayCount)       TO WS-DAYS-REMAINING
+           PERFORM UNTIL WS-DAYS-REMAINING = ZERO
+                       OR WS-YEAR-OUT-OF-RANGE
+               ADD WS-STEP                   TO WS-INTEGER-DATE
+               MOVE FUNCTION DATE-OF-INTEGER(WS-INTEGER-DATE)
+                                             TO WS-WORK-DATE
+               IF WS-YYYY < HOLIDAY-CALENDAR-YEAR-FIRST
+                  OR WS-YYYY > HOLIDAY-CALENDAR-YEAR-LAST
+                   MOVE 'Y'                  TO WS-YEAR-OUT-OF-RANGE-SW
+               ELSE
+      *            DAY 1 OF THE COBOL INTEGER-DATE EPOCH (1601-01-01)
+      *            WAS A MONDAY, SO MOD 7 AGAINST THAT ORIGIN GIVES
+      *            1=MONDAY ... 6=SATURDAY, 7=SUNDAY.
+                   COMPUTE WS-DAY-OF-WEEK =
+                           FUNCTION MOD(WS-INTEGER-DATE - 1, 7) + 1
+                   MOVE 'N'                  TO WS-HOLIDAY-FOUND-SW
+                   PERFORM VARYING HOLIDAY-IX FROM 1 BY 1
+                           UNTIL HOLIDAY-IX > 10
+                       IF HOLIDAY-DATE (HOLIDAY-IX) = WS-WORK-DATE-N
+                           MOVE 'Y'          TO WS-HOLIDAY-FOUND-SW
+                       END-IF
+                   END-PERFORM
+                   IF WS-DAY-OF-WEEK NOT = 6 AND WS-DAY-OF-WEEK NOT = 7
+                      AND NOT WS-HOLIDAY-FOUND
+                       SUBTRACT 1            FROM WS-DAYS-REMAINING
+                   END-IF
+               END-IF
+           END-PERFORM
+      *    A DATE OUTSIDE THE MAINTAINED HOLIDAY CALENDAR IS REJECTED
+      *    WITH THE SAME ALL-NINES SENTINEL THIS LIBRARY USES ELSEWHERE
+      *    FOR AN UNUSABLE RESULT, RATHER THAN SILENTLY TREATING THE
+      *    UNCOVERED YEAR AS HOLIDAY-FREE.
+           IF WS-YEAR-OUT-OF-RANGE
+               MOVE 99999999                 TO WS-WORK-DATE-N
+           END-IF
+           MOVE WS-WORK-DATE                 TO Result
+           .
+       END PROGRAM ab26dc4f.
+      *
+      *DECLARE FUNCTION currentDateFreeFormatBulk PUBLIC
+      *                   INPUT dateType     PIC X(01)
+      *                         direction    PIC X(01)
+      *                         separator    PIC X(01)
+      *                         culture      TYPE culture
+      *                         resetCache   PIC X(01)
+      *                         returnCode   PIC 9(04)
+      *                         errorMessage PIC X(80)
+      *                   RETURNING Result PIC X(40).
+      *_________________________________________________________________
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. d92c6e14.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    THE MONTH-END JOB CALLS currentDateFreeFormat ONCE PER
+      *    OUTPUT RECORD FOR A DATE/FORMAT THAT DOES NOT CHANGE ACROSS
+      *    THE RUN. THIS ENTRY POINT RESOLVES d55b3ea7 ONCE PER DISTINCT
+      *    PARAMETER SIGNATURE AND HANDS BACK THE CACHED ANSWER ON EVERY
+      *    LATER CALL, SAVING THE SEARCH/ZCALLPGM ROUND TRIP PER RECORD.
+      *    THE CACHE LIVES IN WORKING-STORAGE, SO IT SURVIVES FOR THE
+      *    LIFE OF THE CALLING JOB STEP UNTIL THE PROGRAM IS CANCELED.
+       01  BULK-CACHE-LOADED-SW     PIC X(01) VALUE 'N'.
+           88 BULK-CACHE-LOADED           VALUE 'Y'.
+       01  BULK-CACHED-SIGNATURE    PIC X(07) VALUE SPACES.
+       01  BULK-CACHED-RETURN-CODE  PIC 9(04) VALUE ZERO.
+       01  BULK-CACHED-ERROR-MSG    PIC X(80) VALUE SPACES.
+       01  BULK-CACHED-RESULT       PIC X(40) VALUE SPACES.
+       01  BULK-CURRENT-SIGNATURE   PIC X(07) VALUE SPACES.
+       LINKAGE SECTION.
+       01 dateType PIC X(01).
+       01 direction PIC X(01).
+       01 separator PIC X(01).
+       01 culture.
+           02 lng PIC X(02).
+           02 cty PIC X(02).
+       01 resetCache PIC X(01).
+           88 resetCache-REQUESTED   VALUE 'Y'.
+       01 returnCode PIC 9(04).
+       01 errorMessage PIC X(80).
+       01 Result PIC X(40).
+       PROCEDURE DIVISION
+             USING BY REFERENCE dateType
+                   BY REFERENCE direction
+                   BY REFERENCE separator
+                   BY REFERENCE culture
+                   BY REFERENCE resetCache
+                   BY REFERENCE returnCode
+                   BY REFERENCE errorMessage
+                   BY REFERENCE Result
+           .
+           IF resetCache-REQUESTED
+               MOVE 'N'                      TO BULK-CACHE-LOADED-SW
+           END-IF
+           STRING dateType direction separator lng OF culture
+                  cty OF culture DELIMITED BY SIZE
+                  INTO BULK-CURRENT-SIGNATURE
+           IF BULK-CACHE-LOADED
+              AND BULK-CURRENT-SIGNATURE = BULK-CACHED-SIGNATURE
+               MOVE BULK-CACHED-RETURN-CODE  TO returnCode
+               MOVE BULK-CACHED-ERROR-MSG    TO errorMessage
+               MOVE BULK-CACHED-RESULT       TO Result
+           ELSE
+               CALL 'd55b3ea7' USING BY REFERENCE dateType
+                                     BY REFERENCE direction
+                                     BY REFERENCE separator
+                                     BY REFERENCE culture
+                                     BY REFERENCE returnCode
+                                     BY REFERENCE errorMessage
+                                     BY REFERENCE Result
+               MOVE BULK-CURRENT-SIGNATURE   TO BULK-CACHED-SIGNATURE
+               MOVE returnCode               TO BULK-CACHED-RETURN-CODE
+               MOVE errorMessage             TO BULK-CACHED-ERROR-MSG
+               MOVE Result                   TO BULK-CACHED-RESULT
+               SET BULK-CACHE-LOADED         TO TRUE
+           END-IF
+           .
+       END PROGRAM d92c6e14.
