@@ -0,0 +1,22 @@
+﻿       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FunDeclareCaller.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-INPUT-VALUE  PIC 9(04).
+       01  WS-RESULT-VALUE PIC 9(04).
+
+       PROCEDURE DIVISION.
+
+      *OK: StrangelyReturnsItsInput is declared PUBLIC in FunDeclare,
+      *    so, unlike the PRIVATE functions there, it can be called
+      *    from a different PROGRAM-ID by name, the same as any other
+      *    shared library function.
+       CALL-STRANGELY-RETURNS-ITS-INPUT.
+           MOVE 7 TO WS-INPUT-VALUE
+           MOVE FUNCTION StrangelyReturnsItsInput (WS-INPUT-VALUE)
+                                             TO WS-RESULT-VALUE
+           .
+
+       END PROGRAM FunDeclareCaller.
