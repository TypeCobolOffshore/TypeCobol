@@ -30,7 +30,9 @@
            .
        END-DECLARE.
 
-       DECLARE FUNCTION StrangelyReturnsItsInput PRIVATE
+      *OK: PUBLIC function, reusable from other programs via the
+      *    shared function library, unlike the PRIVATE ones above
+       DECLARE FUNCTION StrangelyReturnsItsInput PUBLIC
              INPUT     x      PIC 9(04)
              RETURNING result PIC 9(04)
            .
